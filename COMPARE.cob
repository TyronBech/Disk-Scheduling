@@ -0,0 +1,401 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: RUNS ONE REQUEST QUEUE THROUGH FCFS, SSTF, LOOK,
+      *          C-LOOK, C-SCAN AND SCAN AND RANKS THEM BY TOTAL HEAD
+      *          MOVEMENT SO AN OPERATOR CAN PICK A POLICY FOR THE DAY
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARE-DISK-ALGORITHMS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           02  QR-PROCESS PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01 WS-QUEUE-FILE-NAME PIC X(40) VALUE "data/FCFSQUE.DAT".
+       01 WS-QUEUE-STATUS PIC XX VALUE ZEROES.
+       01 WS-CYLINDER PIC 9(3) VALUE ZEROES.
+       01 WS-START PIC 9(3) VALUE ZEROES.
+       01 WS-PREV PIC 9(3) VALUE ZEROES.
+       01 WS-NO-PROC PIC 9(3) VALUE ZEROES.
+       01 I PIC 9(3) VALUE ZEROES.
+       01 J PIC 9(3) VALUE ZEROES.
+       01 K PIC 9(3) VALUE ZEROES.
+       01 TEMP PIC 9(3) VALUE ZEROES.
+       01 WS-P1S PIC 9(3) VALUE ZEROES.
+       01 WS-P2S PIC 9(3) VALUE ZEROES.
+       01 WS-HEAD-M PIC 9(4) VALUE ZEROES.
+       01 WS-ALPHA PIC 9(3) VALUE ZEROES.
+       01 WS-START-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-CURRENT PIC 9(3) VALUE ZEROES.
+       01 WS-CURRENT-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-BEST-DIFF PIC 9(4) VALUE ZEROES.
+       01 WS-BEST-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-DIFF PIC 9(4) VALUE ZEROES.
+      *    RAW (ENTRY-ORDER) REQUESTS - USED AS-IS BY FCFS AND SSTF
+       01 WS-RAW OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC
+           INDEXED BY WS-RAW-IDX.
+           02 WS-RAW-PROC PIC 9(3) VALUE ZEROES.
+           02 WS-RAW-USED PIC X VALUE "N".
+      *    SORTED REQUESTS (PLUS SENTINELS FOR LOOK-FAMILY ALGORITHMS)
+       01 WS-TABLE-SIZE PIC 9(3) VALUE ZEROES.
+       01 WS-SORTED OCCURS 0 TO 103 TIMES DEPENDING ON WS-TABLE-SIZE
+           INDEXED BY WS-SRT-IDX.
+           02 WS-SORTED-PROC PIC 9(3) VALUE ZEROES.
+      *    RESULT TABLE - ONE ENTRY PER ALGORITHM, RANKED AT THE END
+       01 WS-RESULTS OCCURS 6 TIMES INDEXED BY WS-RES-IDX.
+           02 WS-RESULT-NAME PIC X(10) VALUE SPACES.
+           02 WS-RESULT-THM PIC 9(5) VALUE ZEROES.
+       01 WS-NUM-RESULTS PIC 9 VALUE ZEROES.
+       01 WS-NAME-TEMP PIC X(10) VALUE SPACES.
+       01 WS-THM-TEMP PIC 9(5) VALUE ZEROES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CROSS-ALGORITHM COMPARISON DRIVER".
+           DISPLAY "ENTER NUMBER OF CYLINDERS: " WITH NO ADVANCING.
+           ACCEPT WS-CYLINDER.
+           DISPLAY "ENTER STARTING HEAD: " WITH NO ADVANCING.
+           ACCEPT WS-START.
+           DISPLAY "ENTER PREVIOUS POSITION: " WITH NO ADVANCING.
+           ACCEPT WS-PREV.
+           PERFORM LOAD-QUEUE-FROM-FILE.
+           PERFORM BUILD-SORTED-TABLE.
+      *    SCAN SENTINEL AND AUTO-COMPUTED FLYBACK COST FOR C-SCAN -
+      *    THE FULL DISK SPAN, A FIXED PROPERTY OF THE DISK AND NOT OF
+      *    THE REQUEST STREAM, THE SAME WAY CSAN.COB COMPUTES IT
+           COMPUTE WS-ALPHA = WS-CYLINDER - 1.
+           PERFORM FIND-START.
+           PERFORM RUN-FCFS.
+           PERFORM RUN-SSTF.
+           IF WS-PREV > WS-START THEN
+             PERFORM RUN-LOOK-HILO
+             PERFORM RUN-CLOOK-HILO
+             PERFORM RUN-CSCAN-HILO
+             PERFORM RUN-SCAN-HILO
+           ELSE
+             PERFORM RUN-LOOK-LOHI
+             PERFORM RUN-CLOOK-LOHI
+             PERFORM RUN-CSCAN-LOHI
+             PERFORM RUN-SCAN-LOHI
+           END-IF.
+           PERFORM RANK-AND-DISPLAY.
+           GOBACK.
+      * LOADS THE RAW REQUEST QUEUE FROM THE SHARED QUEUE FILE
+       LOAD-QUEUE-FROM-FILE.
+           MOVE ZEROES TO WS-NO-PROC.
+           OPEN INPUT QUEUE-FILE.
+           IF WS-QUEUE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN QUEUE FILE: " WS-QUEUE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-QUEUE-STATUS = "10" OR WS-NO-PROC >= 100
+                   READ QUEUE-FILE
+                       AT END
+                           MOVE "10" TO WS-QUEUE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NO-PROC
+                           SET WS-RAW-IDX TO WS-NO-PROC
+                           MOVE QR-PROCESS TO WS-RAW-PROC(WS-RAW-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+           EXIT.
+      * BUILDS A SORTED TABLE WITH LOW/HIGH SENTINELS (0 AND LAST
+      * CYLINDER), THE SAME CONVENTION CSAN.COB USES, PLUS THE
+      * STARTING HEAD ITSELF SO FIND-START CAN LOCATE IT (THE SAME
+      * TRICK LOOK.COB AND CSAN.COB USE WHEN THEY SEED WS-PROCESSES
+      * WITH WS-START BEFORE SORTING)
+       BUILD-SORTED-TABLE.
+           COMPUTE WS-TABLE-SIZE = WS-NO-PROC + 3.
+           MOVE ZERO TO WS-SORTED-PROC(1).
+           COMPUTE TEMP = WS-CYLINDER - 1.
+           MOVE TEMP TO WS-SORTED-PROC(WS-TABLE-SIZE).
+           MOVE WS-START TO WS-SORTED-PROC(2).
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               SET WS-SRT-IDX TO I
+               ADD 2 TO WS-SRT-IDX
+               MOVE WS-RAW-PROC(I) TO WS-SORTED-PROC(WS-SRT-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-TABLE-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J >
+                   (WS-TABLE-SIZE - I)
+                   IF WS-SORTED-PROC(J) > WS-SORTED-PROC(J + 1) THEN
+                       MOVE WS-SORTED-PROC(J) TO TEMP
+                       MOVE WS-SORTED-PROC(J + 1) TO WS-SORTED-PROC(J)
+                       MOVE TEMP TO WS-SORTED-PROC(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           EXIT.
+      * LOCATES THE STARTING HEAD'S INDEX WITHIN THE SORTED TABLE
+       FIND-START.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-SIZE
+               IF WS-SORTED-PROC(I) IS EQUAL TO WS-START
+                   MOVE I TO WS-START-IDX
+               END-IF
+           END-PERFORM.
+           EXIT.
+      * FCFS: SERVICES REQUESTS IN THE ORDER THEY ARRIVED, NO SORTING
+       RUN-FCFS.
+           MOVE WS-START TO WS-CURRENT.
+           MOVE ZEROES TO WS-HEAD-M.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "FCFS" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               IF WS-RAW-PROC(I) >= WS-CURRENT THEN
+                   COMPUTE WS-DIFF = WS-RAW-PROC(I) - WS-CURRENT
+               ELSE
+                   COMPUTE WS-DIFF = WS-CURRENT - WS-RAW-PROC(I)
+               END-IF
+               ADD WS-DIFF TO WS-RESULT-THM(WS-RES-IDX)
+               MOVE WS-RAW-PROC(I) TO WS-CURRENT
+           END-PERFORM.
+           EXIT.
+      * SSTF: REPEATEDLY JUMPS TO THE CLOSEST UNSERVICED REQUEST
+       RUN-SSTF.
+           MOVE WS-START TO WS-CURRENT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               SET WS-RAW-IDX TO I
+               MOVE "N" TO WS-RAW-USED(WS-RAW-IDX)
+           END-PERFORM.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SSTF" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM WS-NO-PROC TIMES
+               MOVE 9999 TO WS-BEST-DIFF
+               MOVE ZEROES TO WS-BEST-IDX
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+                   IF WS-RAW-USED(I) = "N" THEN
+                       IF WS-RAW-PROC(I) >= WS-CURRENT THEN
+                           COMPUTE WS-DIFF = WS-RAW-PROC(I) - WS-CURRENT
+                       ELSE
+                           COMPUTE WS-DIFF = WS-CURRENT - WS-RAW-PROC(I)
+                       END-IF
+                       IF WS-DIFF < WS-BEST-DIFF THEN
+                           MOVE WS-DIFF TO WS-BEST-DIFF
+                           MOVE I TO WS-BEST-IDX
+                       END-IF
+                   END-IF
+               END-PERFORM
+               ADD WS-BEST-DIFF TO WS-RESULT-THM(WS-RES-IDX)
+               MOVE WS-RAW-PROC(WS-BEST-IDX) TO WS-CURRENT
+               MOVE "Y" TO WS-RAW-USED(WS-BEST-IDX)
+           END-PERFORM.
+           EXIT.
+      * LOOK (HILO): DOWN TO THE LOWEST REQUEST, REVERSE, UP TO HIGHEST
+       RUN-LOOK-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 3
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX < WS-TABLE-SIZE - 1 THEN
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I >=
+                   WS-TABLE-SIZE - 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * LOOK (LOHI): UP TO THE HIGHEST REQUEST, REVERSE, DOWN TO LOWEST
+       RUN-LOOK-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >
+               WS-TABLE-SIZE - 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX > 2 THEN
+               COMPUTE K = WS-TABLE-SIZE - 1
+               PERFORM VARYING I FROM K BY -1 UNTIL I <= 2
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * C-LOOK (HILO): DOWN TO LOWEST, THEN JUMPS STRAIGHT TO THE
+      * HIGHEST REMAINING REQUEST (THE JUMP ITSELF IS NOT CHARGED,
+      * THE SAME CONVENTION C-LOOK.COB USES) AND CONTINUES DOWNWARD
+       RUN-CLOOK-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 3
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           COMPUTE K = WS-TABLE-SIZE - 1.
+      *    THE HEAD IS NOW AT THE LOWEST REMAINING REQUEST AND MUST
+      *    JUMP, UNCHARGED FOR NOTHING IN BETWEEN, STRAIGHT TO THE
+      *    HIGHEST REMAINING REQUEST BEFORE THE DOWNWARD SWEEP BACK
+      *    TOWARD START CONTINUES - THE JUMP ITSELF IS STILL REAL HEAD
+      *    TRAVEL AND COUNTS TOWARD THE TOTAL
+           IF WS-START-IDX < K THEN
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(K) - WS-SORTED-PROC(2)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-IF.
+           PERFORM VARYING I FROM K BY -1 UNTIL I <= WS-START-IDX + 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * C-LOOK (LOHI): UP TO HIGHEST, THEN JUMPS STRAIGHT TO THE LOWEST
+      * REMAINING REQUEST AND CONTINUES UPWARD
+       RUN-CLOOK-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >
+               WS-TABLE-SIZE - 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           COMPUTE K = WS-TABLE-SIZE - 1.
+      *    THE HEAD IS NOW AT THE HIGHEST REMAINING REQUEST AND MUST
+      *    JUMP, UNCHARGED FOR NOTHING IN BETWEEN, STRAIGHT TO THE
+      *    LOWEST REMAINING REQUEST BEFORE THE UPWARD SWEEP BACK TOWARD
+      *    START CONTINUES - THE JUMP ITSELF IS STILL REAL HEAD TRAVEL
+      *    AND COUNTS TOWARD THE TOTAL
+           IF WS-START-IDX > 2 THEN
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(K) - WS-SORTED-PROC(2)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-IF.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I >= WS-START-IDX - 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * C-SCAN (HILO): DOWN TO CYLINDER 0, CIRCULAR FLYBACK TO THE END,
+      * THEN CONTINUES DOWNWARD (WS-ALPHA IS THE AUTO-COMPUTED FLYBACK)
+       RUN-CSCAN-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX < WS-TABLE-SIZE THEN
+               ADD WS-ALPHA TO WS-RESULT-THM(WS-RES-IDX)
+               PERFORM VARYING I FROM WS-TABLE-SIZE BY -1 UNTIL I <=
+                   WS-START-IDX + 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * C-SCAN (LOHI): UP TO THE LAST CYLINDER, CIRCULAR FLYBACK TO
+      * CYLINDER 0, THEN CONTINUES UPWARD
+       RUN-CSCAN-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >=
+               WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX > 1 THEN
+               ADD WS-ALPHA TO WS-RESULT-THM(WS-RES-IDX)
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-START-IDX - 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * SCAN (HILO): DOWN TO CYLINDER 0, REVERSE, RIDE ALL THE WAY
+      * BACK UP TO THE LAST CYLINDER - NO FLYBACK
+       RUN-SCAN-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * SCAN (LOHI): UP TO THE LAST CYLINDER, REVERSE, RIDE ALL THE
+      * WAY BACK DOWN TO CYLINDER 0 - NO FLYBACK
+       RUN-SCAN-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >=
+               WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM WS-TABLE-SIZE BY -1 UNTIL I <= 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * RANKS THE COLLECTED RESULTS ASCENDING BY THM AND DISPLAYS THEM
+       RANK-AND-DISPLAY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-NUM-RESULTS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J >
+                   (WS-NUM-RESULTS - I)
+                   SET WS-RES-IDX TO J
+                   IF WS-RESULT-THM(J) > WS-RESULT-THM(J + 1) THEN
+                       MOVE WS-RESULT-NAME(J) TO WS-NAME-TEMP
+                       MOVE WS-RESULT-NAME(J + 1) TO WS-RESULT-NAME(J)
+                       MOVE WS-NAME-TEMP TO WS-RESULT-NAME(J + 1)
+                       MOVE WS-RESULT-THM(J) TO WS-THM-TEMP
+                       MOVE WS-RESULT-THM(J + 1) TO WS-RESULT-THM(J)
+                       MOVE WS-THM-TEMP TO WS-RESULT-THM(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           DISPLAY "RANK  ALGORITHM    TOTAL HEAD MOVEMENT".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-RESULTS
+               SET WS-RES-IDX TO I
+               DISPLAY I "     " WS-RESULT-NAME(WS-RES-IDX) "      "
+                   WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+       END PROGRAM COMPARE-DISK-ALGORITHMS.
