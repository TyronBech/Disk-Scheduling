@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SHARED RUN-HEADER FIELDS - WHO RAN THE JOB, WHEN, AND ON WHAT
+      * DISK MODEL. PULLED INTO EVERY ALGORITHM PROGRAM'S WORKING-
+      * STORAGE SO EVERY REPORT AND LOG ENTRY CARRIES THE SAME
+      * IDENTIFYING INFORMATION NO MATTER WHICH PROGRAM WROTE IT.
+      ******************************************************************
+       01 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+       01 WS-RUN-DATE.
+           02 WS-RUN-YEAR PIC 9(4).
+           02 WS-RUN-MONTH PIC 9(2).
+           02 WS-RUN-DAY PIC 9(2).
+       01 WS-DISK-MODEL PIC X(20) VALUE SPACES.
