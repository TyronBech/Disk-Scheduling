@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CONFIGURABLE DISK-TIMING CONSTANTS FOR CONVERTING A RUN'S TOTAL
+      * HEAD MOVEMENT INTO AN ESTIMATED ELAPSED SEEK TIME IN
+      * MILLISECONDS. TUNE THESE TWO CONSTANTS TO MATCH THE DRIVE BEING
+      * MODELED - SEEK TIME PER CYLINDER CROSSED, PLUS ONE ROTATIONAL-
+      * LATENCY CHARGE PER REQUEST SERVICED.
+      ******************************************************************
+       01 WS-SEEK-MS-PER-CYL PIC 9(2)V99 VALUE 0.50.
+       01 WS-ROTATIONAL-LATENCY-MS PIC 9(2)V99 VALUE 4.17.
+       01 WS-EST-SEEK-TIME PIC 9(6)V99 VALUE ZEROES.
