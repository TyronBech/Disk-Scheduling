@@ -0,0 +1,15 @@
+      ******************************************************************
+      * SHARED DRIVE-GEOMETRY PROFILE TABLE - MODEL NAME TO CYLINDER
+      * COUNT. LOADED FROM data/DRIVEGEO.DAT ONCE PER RUN SO OPERATORS
+      * LOOK UP THE CYLINDER COUNT BY DISK MODEL INSTEAD OF FREE-TYPING
+      * IT, KEEPING THE NUMBER CONSISTENT ACROSS SHIFTS FOR THE SAME
+      * PHYSICAL DRIVE.
+      ******************************************************************
+       01 WS-DRIVE-FILE-NAME PIC X(40) VALUE "data/DRIVEGEO.DAT".
+       01 WS-DRIVE-STATUS PIC XX VALUE ZEROES.
+       01 WS-DRIVE-COUNT PIC 9(2) VALUE ZEROES.
+       01 WS-DRIVE-FOUND PIC X VALUE "N".
+       01 WS-DRIVE-PROFILES OCCURS 0 TO 20 TIMES
+           DEPENDING ON WS-DRIVE-COUNT INDEXED BY WS-DRIVE-IDX.
+           02 WS-DRIVE-MODEL PIC X(20) VALUE SPACES.
+           02 WS-DRIVE-CYLS PIC 9(3) VALUE ZEROES.
