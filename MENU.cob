@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9 VALUE ZEROES.
+       01 WS-DONE PIC X VALUE "N".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-DONE = "Y"
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       CALL "DISK-SCHEDULING"
+                       CANCEL "DISK-SCHEDULING"
+                   WHEN 2
+                       CALL "SSTF-DISK-SCHEDULING"
+                       CANCEL "SSTF-DISK-SCHEDULING"
+                   WHEN 3
+                       CALL "LOOK-DISK-ALGORITHM"
+                       CANCEL "LOOK-DISK-ALGORITHM"
+                   WHEN 4
+                       CALL "C-LOOK-DISK-ALGORITHM"
+                       CANCEL "C-LOOK-DISK-ALGORITHM"
+                   WHEN 5
+                       CALL "C-SCAN-DISK-ALGORITHM"
+                       CANCEL "C-SCAN-DISK-ALGORITHM"
+                   WHEN 6
+                       CALL "SCAN-DISK-ALGORITHM"
+                       CANCEL "SCAN-DISK-ALGORITHM"
+                   WHEN 7
+                       CALL "COMPARE-DISK-ALGORITHMS"
+                       CANCEL "COMPARE-DISK-ALGORITHMS"
+                   WHEN 8
+                       MOVE "Y" TO WS-DONE
+                   WHEN 9
+                       CALL "NIGHTLY-BATCH-RUN"
+                       CANCEL "NIGHTLY-BATCH-RUN"
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE - TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+      * DISPLAYS THE ALGORITHM MENU SO THE OPERATOR DOESN'T NEED TO
+      * KNOW THE PROGRAM-IDS OR KEEP THE COMPILED MODULES STRAIGHT
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===== DISK SCHEDULING MENU =====".
+           DISPLAY "1. FCFS  (FIRST COME FIRST SERVE)".
+           DISPLAY "2. SSTF  (SHORTEST SEEK TIME FIRST)".
+           DISPLAY "3. LOOK".
+           DISPLAY "4. C-LOOK".
+           DISPLAY "5. C-SCAN".
+           DISPLAY "6. SCAN".
+           DISPLAY "7. COMPARE ALL ALGORITHMS".
+           DISPLAY "8. EXIT".
+           DISPLAY "9. RUN NIGHTLY BATCH JOB (UNATTENDED)".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           EXIT.
+       END PROGRAM MENU-DRIVER.
