@@ -6,75 +6,754 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SSTF-DISK-SCHEDULING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DRIVE-FILE ASSIGN TO DYNAMIC WS-DRIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC WS-EXPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+      *    OPTIONAL MID-RUN ARRIVALS FILE - SEE WS-ARRIVAL-FILE-NAME
+           SELECT ARRIVAL-FILE ASSIGN TO DYNAMIC WS-ARRIVAL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRIVAL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           02  QR-PROCESS PIC 9(3).
+           02  FILLER PIC X.
+           02  QR-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  QR-TYPE PIC X.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(100).
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(3).
+       FD  DRIVE-FILE.
+       01  DRIVE-RECORD.
+           02  DR-MODEL PIC X(20).
+           02  DR-CYLS PIC 9(3).
+      *    FINAL SERVICE ORDER, FOR HANDOFF TO A DOWNSTREAM
+      *    CAPACITY-PLANNING TOOL - ONE FIXED-POSITION RECORD PER STOP
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           02  EX-SEQ PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-CYLINDER PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  EX-CUM-THM PIC 9(4).
+      *    ONE RECORD PER REQUEST THAT SHOWS UP AFTER THE RUN HAS
+      *    ALREADY STARTED SERVICING THE QUEUE - SAME LAYOUT AS
+      *    QUEUE-RECORD
+       FD  ARRIVAL-FILE.
+       01  ARRIVAL-RECORD.
+           02  AR-PROCESS PIC 9(3).
+           02  FILLER PIC X.
+           02  AR-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  AR-TYPE PIC X.
        WORKING-STORAGE SECTION.
+       01 WS-QUEUE-FILE-NAME PIC X(40) VALUE "data/SSTFQUE.DAT".
+       01 WS-QUEUE-STATUS PIC XX VALUE ZEROES.
+       01 WS-BATCH-MODE PIC X VALUE "N".
+       01 WS-REPORT-FILE-NAME PIC X(40) VALUE "reports/SSTFRPT.TXT".
+       01 WS-REPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-HISTORY-FILE-NAME PIC X(40) VALUE "logs/RUNHISTORY.LOG".
+       01 WS-HISTORY-STATUS PIC XX VALUE ZEROES.
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE "data/SSTFCKPT.DAT".
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE ZEROES.
+       01 WS-RESUME-FROM PIC 9(3) VALUE ZEROES.
+       01 WS-RESUME-ANSWER PIC X VALUE "N".
+       01 WS-CKPT-IDX PIC 9(3) VALUE ZEROES.
+      * SHARED RUN-HEADER FIELDS (OPERATOR ID, RUN DATE, DISK MODEL)
+       COPY RUNHEAD.
+      * SHARED DISK-TIMING CONSTANTS FOR ESTIMATED ELAPSED SEEK TIME
+       COPY SEEKTIME.
+      * SHARED DRIVE-GEOMETRY PROFILE TABLE
+       COPY DRVGEO.
        01  WS-CYLINDER PIC 9(3).
+       01  WS-NUM-CHECK PIC X(3) JUSTIFIED RIGHT
+           VALUE SPACES.
        01  WS-NO-PROC PIC 9(3).
        01 WS-PROCESSES OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
          02 WS-PROC PIC 9(3) VALUE ZEROES.
        01 WS-SEQUENCE OCCURS 0 TO 100 TIMES DEPENDING ON K.
          02 WS-SEQ PIC 9(3) VALUE ZEROES.
+      * DEVICE/VOLUME ID EACH REQUEST WAS QUEUED AGAINST, KEPT AS A
+      * SIBLING TABLE TO WS-PROCESSES (SAME CONVENTION AS WS-AGE AND
+      * WS-DUP-COUNT) SO A MIXED BATCH CAN BE REPORTED AS A SEPARATE
+      * THM PER DEVICE INSTEAD OF ONE COMBINED TOTAL. RESORTED AND
+      * SHIFTED IN STEP WITH WS-PROCESSES BY BUBBLE-SORT AND
+      * MERGE-DUPLICATES.
+       01 WS-DEVICE-TBL OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
+         02 WS-DEVICE PIC X(4) VALUE "D01 ".
+      * REQUEST TYPE - "R" FOR READ OR "W" FOR WRITE, KEPT AS A
+      * SIBLING TABLE TO WS-PROCESSES THE SAME WAY WS-DEVICE-TBL IS,
+      * SO A MIXED WORKLOAD CAN BE REPORTED AS SEPARATE READ/WRITE
+      * THM TOTALS. RESORTED AND SHIFTED IN STEP WITH WS-PROCESSES BY
+      * BUBBLE-SORT AND MERGE-DUPLICATES.
+       01 WS-TYPE-TBL OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
+         02 WS-TYPE PIC X VALUE "R".
+      * DEVICE ID CARRIED ALONGSIDE EACH SERVICED-ORDER ENTRY IN
+      * WS-SEQUENCE, POPULATED IN MOVE-MIN/MOVE-MAX FROM THE
+      * WS-PROCESSES INDEX THAT SUPPLIED THAT ENTRY
+       01 WS-SEQ-DEVICE-TBL OCCURS 0 TO 100 TIMES DEPENDING ON K.
+         02 WS-SEQ-DEVICE PIC X(4) VALUE SPACES.
+      * REQUEST TYPE CARRIED ALONGSIDE EACH SERVICED-ORDER ENTRY IN
+      * WS-SEQUENCE, SAME CONVENTION AS WS-SEQ-DEVICE-TBL
+       01 WS-SEQ-TYPE-TBL OCCURS 0 TO 100 TIMES DEPENDING ON K.
+         02 WS-SEQ-TYPE PIC X VALUE SPACES.
+       01 WS-CUR-DEVICE PIC X(4) VALUE SPACES.
+       01 WS-CUR-TYPE PIC X VALUE "R".
+       01 WS-TALLY-AMOUNT PIC 9(4) VALUE ZEROES.
+       01 WS-DEV-FOUND PIC X VALUE "N".
+       01 WS-DEV-TOT-COUNT PIC 9(2) VALUE ZEROES.
+       01 WS-DEV-TOTALS OCCURS 0 TO 20 TIMES
+           DEPENDING ON WS-DEV-TOT-COUNT INDEXED BY WS-DEV-TOT-IDX.
+           02 WS-DEV-TOT-ID PIC X(4) VALUE SPACES.
+           02 WS-DEV-TOT-THM PIC 9(4) VALUE ZEROES.
        01 WS-CURRENT-IDX PIC 9(3).
        01 WS-CURRENT PIC 9(3).
        01 WS-HEAD-M PIC 9(3).
        01 TEMP PIC 9(3).
        01 I PIC 9(3).
        01 J PIC 9(3).
-       01 K PIC 9(3).
+       01 K PIC 9(3) VALUE ZEROES.
        01 WS-P1S PIC 9(3).
        01 WS-P2S PIC 9(3).
        01 WS-PR PIC 9(3).
        01 WS-MIN PIC 9(3).
        01 WS-MAX PIC 9(3).
        01 WS-CUR PIC 9(3).
-       01 WS-THM PIC 9(3).
+       01 WS-MIN-IDX PIC 9(3).
+       01 WS-MAX-IDX PIC 9(3).
+      * STARVATION-PREVENTION AGING - ONE SKIP COUNTER PER ENTRY IN
+      * WS-PROCESSES, AND THE CONFIGURABLE NUMBER OF TIMES A REQUEST
+      * MAY BE PASSED OVER BEFORE IT IS FORCED TO THE FRONT
+       01 WS-AGE OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
+         02 WS-AGE-CT PIC 9(3) VALUE ZEROES.
+       01 WS-AGE-THRESHOLD PIC 9(3) VALUE 3.
+      * DUPLICATE-REQUEST MERGE COUNT - ONE PER SURVIVING ENTRY IN
+      * WS-PROCESSES, SO SAME-CYLINDER REQUESTS ARE ACCOUNTED FOR
+      * INSTEAD OF SILENTLY VANISHING IN FIND-CURRENT
+       01 WS-DUP-COUNT OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
+         02 WS-DUP-CT PIC 9(3) VALUE 1.
+       01 WS-DUP-SHIFT-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-CUR-DUP-CT PIC 9(3) VALUE ZEROES.
+      * TRACKS WHICH ENTRIES HAVE ALREADY BEEN MOVED-TO SO A MID-RUN
+      * ARRIVAL CAN RELOCATE THE MIN/MAX PINCER BY SCANNING OUTWARD FOR
+      * THE NEAREST UNVISITED NEIGHBOR INSTEAD OF ASSUMING THE PINCER
+      * SITS RIGHT NEXT TO THE CURRENT POSITION
+       01 WS-VISITED-TBL OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC.
+         02 WS-VISITED PIC X VALUE "N".
+       01 WS-THM PIC 9(3) VALUE ZEROES.
+      * INDEPENDENT CROSS-CHECK TOTAL - SUM OF THE PER-DEVICE THM
+      * TABLE, RECONCILED AGAINST WS-THM SO A SILENT DEVICE-TABLE
+      * OVERFLOW OR TALLYING BUG DOES NOT GO UNNOTICED
+       01 WS-RECON-THM PIC 9(4) VALUE ZEROES.
+       01 WS-MAX-SEEK PIC 9(3) VALUE ZEROES.
+       01 WS-AVG-SEEK PIC 9(3)V99 VALUE ZEROES.
+      *    ASCII HEAD-MOVEMENT PLOT - EACH STOP IS RENDERED AS A "*"
+      *    ON A 51-COLUMN BAR SCALED TO THE DISK'S CYLINDER COUNT
+       01 WS-PLOT-CYL PIC 9(3) VALUE ZEROES.
+       01 WS-PLOT-COL PIC 9(2) VALUE ZEROES.
+       01 WS-PLOT-BAR PIC X(51) VALUE SPACES.
+       01 WS-EXPORT-FILE-NAME PIC X(40) VALUE "exports/SSTFEXP.DAT".
+       01 WS-EXPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-EXPORT-SEQ PIC 9(3) VALUE ZEROES.
+      *    SEPARATE READ/WRITE HEAD-MOVEMENT ACCUMULATORS, TALLIED THE
+      *    SAME WAY AS THE PER-DEVICE TOTALS, SO A MIXED READ/WRITE
+      *    WORKLOAD CAN BE BROKEN OUT BY TRAFFIC TYPE
+       01 WS-READ-THM PIC 9(4) VALUE ZEROES.
+       01 WS-WRITE-THM PIC 9(4) VALUE ZEROES.
+      * OPTIONAL MID-RUN ARRIVALS FILE - LETS A BATCH RUN SIMULATE NEW
+      * REQUESTS SHOWING UP WHILE THE QUEUE IS STILL BEING SERVICED
+      * INSTEAD OF ASSUMING THE WHOLE WORKLOAD IS KNOWN UP FRONT. THE
+      * FILE IS OPTIONAL - IF IT IS NOT PRESENT THIS RUN SIMPLY HAS NO
+      * DYNAMIC ARRIVALS.
+       01 WS-ARRIVAL-FILE-NAME PIC X(40) VALUE "data/SSTFARR.DAT".
+       01 WS-ARRIVAL-STATUS PIC XX VALUE ZEROES.
+       01 WS-ARRIVAL-OPEN PIC X VALUE "N".
+       01 WS-INS-IDX PIC 9(3) VALUE ZEROES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "SHORTEST SEEK TIME FIRST DISK ALGORITHM".
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY "ENTER DISK MODEL: " WITH NO ADVANCING.
+           ACCEPT WS-DISK-MODEL.
+           PERFORM LOAD-DRIVE-PROFILES.
+           PERFORM LOOKUP-DRIVE-PROFILE.
+           IF WS-DRIVE-FOUND = "Y" THEN
+               MOVE WS-DRIVE-CYLS(WS-DRIVE-IDX) TO WS-CYLINDER
+               DISPLAY "DRIVE PROFILE FOUND - CYLINDERS: "
+                   WS-CYLINDER
+           ELSE
       *    GETTING THE NUMBER OF CYLINDERS
-           DISPLAY "ENTER NUMBER OF CYLINDERS: " WITH NO ADVANCING.
-           ACCEPT WS-CYLINDER.
+               MOVE SPACES TO WS-NUM-CHECK
+               PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+                   DISPLAY "ENTER NUMBER OF CYLINDERS: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUM-CHECK
+                   IF WS-NUM-CHECK NOT = SPACES
+                       INSPECT WS-NUM-CHECK
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+                   IF WS-NUM-CHECK NOT NUMERIC THEN
+                       DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   END-IF
+               END-PERFORM
+               MOVE WS-NUM-CHECK TO WS-CYLINDER
+           END-IF.
            MOVE WS-CYLINDER TO WS-CURRENT.
-      *    GETTING THE NUMBER OF PROCESSES
-           DISPLAY "ENTER NO. OF PROCESS: " WITH NO ADVANCING.
-           ACCEPT WS-NO-PROC.
-      *    ADDING 1 TO WS-NO-PROC TO INCLUDE THE STARTING POINT
-           ADD 1 TO WS-NO-PROC.
+           DISPLAY "BATCH MODE - LOAD REQUESTS FROM QUEUE FILE? (Y/N)"
+               WITH NO ADVANCING.
+           ACCEPT WS-BATCH-MODE.
       *    GETTING THE STARTING POINT
            PERFORM UNTIL WS-CURRENT < WS-CYLINDER
+             MOVE SPACES TO WS-NUM-CHECK
              DISPLAY "ENTER THE STARTING POINT: " WITH NO ADVANCING
-             ACCEPT WS-CURRENT
-             IF WS-CURRENT > WS-CYLINDER
-               DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+             ACCEPT WS-NUM-CHECK
+             IF WS-NUM-CHECK NOT = SPACES
+                 INSPECT WS-NUM-CHECK
+                     REPLACING LEADING SPACE BY ZERO
              END-IF
-           END-PERFORM.
-      *    ADDING THE STARTING POINT TO THE TABLE
-           MOVE WS-CURRENT TO WS-PROCESSES(1)
-      *    LOOP FOR GETTING INPUTS
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-NO-PROC
-             DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
-             ACCEPT WS-PR
-             IF WS-PR > WS-CYLINDER THEN
-               DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
-               SUBTRACT 1 FROM I
+             IF WS-NUM-CHECK NOT NUMERIC THEN
+               DISPLAY "INVALID INPUT - NUMBERS ONLY"
+               MOVE WS-CYLINDER TO WS-CURRENT
              ELSE
-      *        MOVING THE INPUT TO THE TABLE
-               MOVE WS-PR TO WS-PROCESSES(I)
+               MOVE WS-NUM-CHECK TO WS-CURRENT
+               IF WS-CURRENT > WS-CYLINDER
+                 DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+               END-IF
              END-IF
            END-PERFORM.
+      *    ADDING THE STARTING POINT TO THE TABLE
+           MOVE 1 TO WS-NO-PROC.
+           MOVE WS-CURRENT TO WS-PROCESSES(1).
+           MOVE "SYS " TO WS-DEVICE(1).
+           MOVE "R" TO WS-TYPE(1).
+           IF WS-BATCH-MODE IS EQUAL TO "Y" OR WS-BATCH-MODE IS
+               EQUAL TO "y" THEN
+               PERFORM LOAD-QUEUE-FROM-FILE
+               PERFORM OPEN-ARRIVALS
+           ELSE
+      *        GETTING THE NUMBER OF PROCESSES
+               MOVE SPACES TO WS-NUM-CHECK
+               PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+                   DISPLAY "ENTER NO. OF PROCESS: " WITH NO ADVANCING
+                   ACCEPT WS-NUM-CHECK
+                   IF WS-NUM-CHECK NOT = SPACES
+                       INSPECT WS-NUM-CHECK
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+                   IF WS-NUM-CHECK NOT NUMERIC THEN
+                       DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   ELSE
+                       MOVE WS-NUM-CHECK TO WS-NO-PROC
+      *                WS-NO-PROC PICKS UP 1 MORE FOR THE STARTING
+      *                POINT BELOW, AND THE TABLE ITSELF ONLY GOES UP
+      *                TO 100 - SAME CEILING LOAD-QUEUE-FROM-FILE
+      *                GUARDS WITH WS-NO-PROC >= 100
+                       IF WS-NO-PROC + 1 >= 100 THEN
+                           DISPLAY "TOO MANY PROCESSES - 99 MAXIMUM"
+                           MOVE SPACES TO WS-NUM-CHECK
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WS-NUM-CHECK TO WS-NO-PROC
+      *        ADDING 1 TO WS-NO-PROC TO INCLUDE THE STARTING POINT
+               ADD 1 TO WS-NO-PROC
+      *        LOOP FOR GETTING INPUTS - RESUMES PAST ANY ENTRIES
+      *        ALREADY CHECKPOINTED BY AN EARLIER, ABORTED RUN
+               PERFORM CHECK-CHECKPOINT
+               PERFORM VARYING I FROM WS-RESUME-FROM BY 1 UNTIL I >
+               WS-NO-PROC
+                 MOVE SPACES TO WS-NUM-CHECK
+                 DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
+                 ACCEPT WS-NUM-CHECK
+                 IF WS-NUM-CHECK NOT = SPACES
+                     INSPECT WS-NUM-CHECK
+                         REPLACING LEADING SPACE BY ZERO
+                 END-IF
+                 IF WS-NUM-CHECK NOT NUMERIC THEN
+                   DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   SUBTRACT 1 FROM I
+                 ELSE
+                   MOVE WS-NUM-CHECK TO WS-PR
+                   IF WS-PR > WS-CYLINDER THEN
+                     DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+                     SUBTRACT 1 FROM I
+                   ELSE
+      *              MOVING THE INPUT TO THE TABLE
+                     MOVE WS-PR TO WS-PROCESSES(I)
+                     PERFORM WRITE-CHECKPOINT
+                   END-IF
+                 END-IF
+               END-PERFORM
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+      *    DETECTING AND MERGING SAME-CYLINDER REQUESTS BEFORE THE
+      *    SORT SO FIND-CURRENT NEVER HAS TO RESOLVE A DUPLICATE
+           PERFORM MERGE-DUPLICATES.
       *    SORTING THE TABLE ASCENDINGLY
            PERFORM BUBBLE-SORT.
       *    FINDING THE CURRENT HEAD ON THE SORTED TABLE
            PERFORM FIND-CURRENT.
+      *    THE START POSITION IS NEVER A CANDIDATE AGAIN - MARK IT
+      *    VISITED SO A LATER MID-RUN ARRIVAL CANNOT PICK IT BACK UP
+           MOVE "Y" TO WS-VISITED(WS-CURRENT-IDX).
       *    SETTING THE K TO 1 TO PUT THE CURRENT HEAD ON SEQUESNCE TABLE
            ADD 1 TO K.
            MOVE WS-CURRENT TO WS-SEQUENCE(K).
+           MOVE WS-DEVICE(WS-CURRENT-IDX) TO WS-SEQ-DEVICE(K).
       *    ADDING 1 AGAIN TO K TO PUT THE NEXT ELEMENT NOT IN INDEX 1
            ADD 1 TO K.
-           PERFORM SORT-SEQUENCE WS-NO-PROC TIMES.
+      *    NOT A STRAIGHT "TIMES" COUNT ANYMORE - WS-NO-PROC CAN GROW
+      *    MID-LOOP IF CHECK-ARRIVAL SPLICES IN A NEW REQUEST, AND THE
+      *    UNTIL CONDITION IS RE-TESTED EVERY PASS SO THE LOOP NATURALLY
+      *    COVERS THE ENLARGED TABLE. WITH A STEADY WS-NO-PROC THIS RUNS
+      *    THE SAME NUMBER OF TIMES AS THE OLD "WS-NO-PROC TIMES" DID.
+           PERFORM SORT-SEQUENCE UNTIL K > WS-NO-PROC + 1.
+           PERFORM OPEN-REPORT.
+           PERFORM OPEN-EXPORT.
+           PERFORM WRITE-PLOT-HEADER.
+           MOVE WS-SEQUENCE(1) TO WS-PLOT-CYL.
+           PERFORM WRITE-PLOT-POINT.
            PERFORM SEQ-COMPUTE.
-           STOP RUN.
+           PERFORM CLOSE-REPORT.
+           PERFORM CLOSE-EXPORT.
+           PERFORM CLOSE-ARRIVALS.
+           PERFORM WRITE-HISTORY.
+           GOBACK.
+      * OPENS THE REPORT FILE AND WRITES THE RUN HEADER
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SSTF DISK SCHEDULING REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CYLINDERS: " DELIMITED BY SIZE
+               WS-CYLINDER DELIMITED BY SIZE
+               "  STARTING HEAD: " DELIMITED BY SIZE
+               WS-PROCESSES(1) DELIMITED BY SIZE
+               "  NUMBER OF REQUESTS: " DELIMITED BY SIZE
+               WS-NO-PROC DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * CLOSES THE REPORT FILE AFTER THE TOTAL HAS BEEN WRITTEN
+       CLOSE-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "THM: " DELIMITED BY SIZE
+               WS-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "AVERAGE SEEK: " DELIMITED BY SIZE
+               WS-AVG-SEEK DELIMITED BY SIZE
+               "  MAXIMUM SEEK: " DELIMITED BY SIZE
+               WS-MAX-SEEK DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ESTIMATED SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM RECONCILE-THM.
+           PERFORM WRITE-DEVICE-BREAKDOWN.
+           PERFORM WRITE-TYPE-BREAKDOWN.
+           CLOSE REPORT-FILE.
+           EXIT.
+      * INDEPENDENTLY RE-DERIVES TOTAL HEAD MOVEMENT BY SUMMING THE
+      * PER-DEVICE THM TABLE BUILT DURING THE RUN AND COMPARES IT
+      * AGAINST THE RUNNING WS-THM ACCUMULATOR. THE TWO ARE FED FROM
+      * THE SAME WS-TALLY-AMOUNT AT EACH SEGMENT, SO A MISMATCH MEANS
+      * EITHER THE DEVICE TABLE OVERFLOWED (MORE THAN 20 DISTINCT
+      * DEVICES IN ONE QUEUE) OR A TALLYING DEFECT DROPPED A SEGMENT.
+       RECONCILE-THM.
+           MOVE ZEROES TO WS-RECON-THM.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               ADD WS-DEV-TOT-THM(WS-DEV-TOT-IDX) TO WS-RECON-THM
+           END-PERFORM.
+           IF WS-RECON-THM NOT = WS-THM THEN
+               DISPLAY "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   WS-RECON-THM " BUT OVERALL THM IS " WS-THM
+               MOVE SPACES TO REPORT-LINE
+               STRING "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   DELIMITED BY SIZE
+                   WS-RECON-THM DELIMITED BY SIZE
+                   " BUT OVERALL THM IS " DELIMITED BY SIZE
+                   WS-THM DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           EXIT.
+      * PRINTS ONE LINE PER DISTINCT DEVICE SEEN IN THE QUEUE, SHOWING
+      * HOW MUCH OF THE TOTAL HEAD MOVEMENT WAS SPENT SERVICING THAT
+      * DEVICE'S REQUESTS. LETS A MIXED BATCH BE BROKEN OUT BY VOLUME
+      * INSTEAD OF ONLY REPORTING ONE COMBINED THM.
+       WRITE-DEVICE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY DEVICE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "  " DELIMITED BY SIZE
+                   WS-DEV-TOT-ID(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-DEV-TOT-THM(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           EXIT.
+      * PRINTS THE READ/WRITE HEAD-MOVEMENT SPLIT, SO A MIXED WORKLOAD
+      * CAN BE BROKEN OUT BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       WRITE-TYPE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY REQUEST TYPE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  READ  : " DELIMITED BY SIZE
+               WS-READ-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  WRITE : " DELIMITED BY SIZE
+               WS-WRITE-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * WRITES THE PLOT SECTION HEADING ONCE, BEFORE THE FIRST STOP IS
+      * PLOTTED
+       WRITE-PLOT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT PLOT (POSITION SCALED 0-50):"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * PLOTS ONE STOP OF THE HEAD'S TRAVEL AS A "*" ON A 51-COLUMN BAR,
+      * SCALED FROM WS-PLOT-CYL AGAINST THE DISK'S CYLINDER COUNT, SO A
+      * SEEK PATTERN CAN BE EYEBALLED WITHOUT WORKING BACK FROM THE RAW
+      * HEAD MOVEMENT NUMBERS
+       WRITE-PLOT-POINT.
+           MOVE SPACES TO WS-PLOT-BAR.
+           IF WS-CYLINDER > 0 THEN
+               COMPUTE WS-PLOT-COL = (WS-PLOT-CYL * 50) / WS-CYLINDER
+           ELSE
+               MOVE ZEROES TO WS-PLOT-COL
+           END-IF.
+           MOVE "*" TO WS-PLOT-BAR(WS-PLOT-COL + 1:1).
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  CYL " DELIMITED BY SIZE
+               WS-PLOT-CYL DELIMITED BY SIZE
+               " |" DELIMITED BY SIZE
+               WS-PLOT-BAR DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * OPENS THE SERVICE-ORDER EXPORT FILE AND WRITES THE STARTING
+      * HEAD POSITION AS THE FIRST RECORD (SEQUENCE 000)
+       OPEN-EXPORT.
+           OPEN OUTPUT EXPORT-FILE.
+           MOVE ZEROES TO WS-EXPORT-SEQ.
+           MOVE WS-SEQUENCE(1) TO WS-PLOT-CYL.
+           MOVE "SYS " TO WS-CUR-DEVICE.
+           PERFORM WRITE-EXPORT-LINE.
+           EXIT.
+      * CLOSES THE SERVICE-ORDER EXPORT FILE
+       CLOSE-EXPORT.
+           CLOSE EXPORT-FILE.
+           EXIT.
+      * APPENDS ONE RECORD TO THE SERVICE-ORDER EXPORT FILE FOR THE
+      * CURRENT STOP - CYLINDER, DEVICE, AND RUNNING TOTAL HEAD
+      * MOVEMENT - SO A DOWNSTREAM CAPACITY-PLANNING TOOL CAN REPLAY
+      * THE EXACT ORDER THIS RUN SERVICED REQUESTS IN
+       WRITE-EXPORT-LINE.
+           MOVE SPACES TO EXPORT-RECORD.
+           MOVE WS-EXPORT-SEQ TO EX-SEQ.
+           MOVE WS-PLOT-CYL TO EX-CYLINDER.
+           MOVE WS-CUR-DEVICE TO EX-DEVICE.
+           MOVE WS-THM TO EX-CUM-THM.
+           WRITE EXPORT-RECORD.
+           ADD 1 TO WS-EXPORT-SEQ.
+           EXIT.
+      * FINDS OR CREATES THE WS-DEV-TOTALS ENTRY FOR WS-CUR-DEVICE AND
+      * ADDS WS-TALLY-AMOUNT TO ITS RUNNING THM. CALLED ONCE PER HEAD
+      * MOVEMENT SEGMENT, ATTRIBUTING EACH SEGMENT'S COST TO THE
+      * DEVICE THE DESTINATION CYLINDER BELONGS TO.
+       TALLY-DEVICE-THM.
+           MOVE "N" TO WS-DEV-FOUND.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               IF WS-DEV-TOT-ID(WS-DEV-TOT-IDX) = WS-CUR-DEVICE
+                   ADD WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+                   MOVE "Y" TO WS-DEV-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DEV-FOUND = "N" AND WS-DEV-TOT-COUNT < 20 THEN
+               ADD 1 TO WS-DEV-TOT-COUNT
+               SET WS-DEV-TOT-IDX TO WS-DEV-TOT-COUNT
+               MOVE WS-CUR-DEVICE TO WS-DEV-TOT-ID(WS-DEV-TOT-IDX)
+               MOVE WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+           END-IF.
+           EXIT.
+      * ADDS WS-TALLY-AMOUNT TO THE READ OR WRITE ACCUMULATOR DEPENDING
+      * ON WS-CUR-TYPE, SO THE FINAL REPORT CAN BREAK OUT HEAD MOVEMENT
+      * BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       TALLY-TYPE-THM.
+           IF WS-CUR-TYPE = "W" THEN
+               ADD WS-TALLY-AMOUNT TO WS-WRITE-THM
+           ELSE
+               ADD WS-TALLY-AMOUNT TO WS-READ-THM
+           END-IF.
+           EXIT.
+      * APPENDS ONE SUMMARY LINE FOR THIS RUN TO THE SHARED RUN-HISTORY
+      * LOG SO PERFORMANCE CAN BE TRENDED ACROSS SHIFTS AND WEEKS.
+      * OPEN EXTEND FAILS WITH STATUS 35 IF THE LOG DOES NOT YET EXIST,
+      * SO FALL BACK TO OPEN OUTPUT TO CREATE IT ON THE FIRST RUN.
+       WRITE-HISTORY.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35" THEN
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE SPACES TO HISTORY-LINE.
+           STRING "SSTF" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               "  CYLINDERS: " DELIMITED BY SIZE
+               WS-CYLINDER DELIMITED BY SIZE
+               "  STARTING HEAD: " DELIMITED BY SIZE
+               WS-PROCESSES(1) DELIMITED BY SIZE
+               "  REQUESTS: " DELIMITED BY SIZE
+               WS-NO-PROC DELIMITED BY SIZE
+               "  THM: " DELIMITED BY SIZE
+               WS-THM DELIMITED BY SIZE
+               "  EST SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           WRITE HISTORY-LINE.
+           CLOSE HISTORY-FILE.
+           EXIT.
+      * CHECKS FOR A LEFTOVER CHECKPOINT FILE FROM AN ABORTED ENTRY RUN
+      * AND, IF THE OPERATOR WANTS TO, RESUMES ENTRY AFTER IT INSTEAD
+      * OF STARTING OVER AT REQUEST #1
+       CHECK-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+      *    AN EMPTY CHECKPOINT FILE STILL OPENS CLEAN - A READ IS
+      *    NEEDED TO CONFIRM A CHECKPOINT RECORD ACTUALLY EXISTS
+      *    BEFORE OFFERING TO RESUME FROM IT. THE FOUND/NOT-FOUND
+      *    DECISION IS MADE BEFORE THE CLOSE, SINCE A SUCCESSFUL
+      *    CLOSE RESETS THE FILE STATUS BACK TO "00" AND WOULD
+      *    ERASE THE AT-END RESULT OTHERWISE
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00" THEN
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY "CHECKPOINT FOUND - RESUME ENTRY FROM LAST "
+                       "CHECKPOINT? (Y/N) " WITH NO ADVANCING
+                   ACCEPT WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+                       THEN
+                       PERFORM LOAD-CHECKPOINT
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           EXIT.
+      * RELOADS THE REQUESTS ALREADY CHECKPOINTED SO THE ENTRY LOOP
+      * CAN PICK UP WHERE IT LEFT OFF
+       LOAD-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO
+                           WS-PROCESSES(WS-RESUME-FROM)
+                       ADD 1 TO WS-RESUME-FROM
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "RESUMING ENTRY AT REQUEST: " WS-RESUME-FROM.
+           EXIT.
+      * REWRITES THE CHECKPOINT FILE WITH EVERY REQUEST ENTERED SO FAR
+      * SO AN ABORTED RUN CAN RESUME INSTEAD OF RE-KEYING FROM SCRATCH
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING WS-CKPT-IDX FROM 2 BY 1 UNTIL WS-CKPT-IDX >
+           I
+               MOVE WS-PROCESSES(WS-CKPT-IDX) TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * CLEARS THE CHECKPOINT FILE ONCE ENTRY FINISHES SUCCESSFULLY SO
+      * THE NEXT RUN DOESN'T OFFER TO RESUME A COMPLETED ENTRY SESSION
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * BATCH-MODE LOADING OF A QUEUED SHIFT'S WORTH OF REQUESTS FROM
+      * A SEQUENTIAL REQUEST-QUEUE FILE INSTEAD OF OPERATOR ACCEPTS
+       LOAD-QUEUE-FROM-FILE.
+           OPEN INPUT QUEUE-FILE.
+           IF WS-QUEUE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN QUEUE FILE: " WS-QUEUE-FILE-NAME
+               DISPLAY "FALLING BACK TO ZERO QUEUED REQUESTS"
+           ELSE
+               PERFORM UNTIL WS-QUEUE-STATUS = "10"
+                   OR WS-NO-PROC >= 100
+                   READ QUEUE-FILE
+                       AT END
+                           MOVE "10" TO WS-QUEUE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NO-PROC
+                           MOVE QR-PROCESS TO WS-PROCESSES(WS-NO-PROC)
+                           IF QR-DEVICE = SPACES
+                               MOVE "D01 " TO WS-DEVICE(WS-NO-PROC)
+                           ELSE
+                               MOVE QR-DEVICE TO WS-DEVICE(WS-NO-PROC)
+                           END-IF
+                           IF QR-TYPE = "W" OR QR-TYPE = "w"
+                               MOVE "W" TO WS-TYPE(WS-NO-PROC)
+                           ELSE
+                               MOVE "R" TO WS-TYPE(WS-NO-PROC)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+           EXIT.
+      * LOADS THE DRIVE-GEOMETRY PROFILE TABLE FROM data/DRIVEGEO.DAT
+      * SO A DISK MODEL CAN BE LOOKED UP BY NAME INSTEAD OF MAKING
+      * THE OPERATOR RE-TYPE THE CYLINDER COUNT EVERY RUN
+       LOAD-DRIVE-PROFILES.
+           MOVE ZEROES TO WS-DRIVE-COUNT.
+           OPEN INPUT DRIVE-FILE.
+           IF WS-DRIVE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN DRIVE PROFILE FILE: "
+                   WS-DRIVE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-DRIVE-STATUS = "10"
+                   OR WS-DRIVE-COUNT >= 20
+                   READ DRIVE-FILE
+                       AT END
+                           MOVE "10" TO WS-DRIVE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DRIVE-COUNT
+                           SET WS-DRIVE-IDX TO WS-DRIVE-COUNT
+                           MOVE DR-MODEL TO
+                               WS-DRIVE-MODEL(WS-DRIVE-IDX)
+                           MOVE DR-CYLS TO
+                               WS-DRIVE-CYLS(WS-DRIVE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE DRIVE-FILE
+           END-IF.
+           EXIT.
+      * SEARCHES THE LOADED DRIVE-GEOMETRY TABLE FOR WS-DISK-MODEL AND
+      * SETS WS-DRIVE-FOUND/WS-DRIVE-IDX WHEN A MATCHING PROFILE EXISTS
+       LOOKUP-DRIVE-PROFILE.
+           MOVE "N" TO WS-DRIVE-FOUND.
+           PERFORM VARYING WS-DRIVE-IDX FROM 1 BY 1
+               UNTIL WS-DRIVE-IDX > WS-DRIVE-COUNT
+               IF WS-DRIVE-MODEL(WS-DRIVE-IDX) = WS-DISK-MODEL THEN
+                   MOVE "Y" TO WS-DRIVE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT.
+      * SCANS WS-PROCESSES FOR TWO REQUESTS ON THE SAME CYLINDER AND
+      * MERGES THEM INTO ONE ENTRY WITH A RUNNING COUNT, SHIFTING THE
+      * REST OF THE TABLE DOWN AND SHRINKING WS-NO-PROC TO MATCH
+       MERGE-DUPLICATES.
+      *    STARTS AT 2, NOT 1 - WS-PROCESSES(1) IS THE STARTING-HEAD
+      *    SENTINEL, NOT A REAL QUEUED REQUEST, SO IT MUST NEVER BE A
+      *    MERGE TARGET. A REAL REQUEST ON THE SAME CYLINDER AS THE
+      *    STARTING HEAD STILL HAS TO BE SERVICED AND REPORTED ON ITS
+      *    OWN.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I >= WS-NO-PROC
+             MOVE I TO J
+             ADD 1 TO J
+             PERFORM UNTIL J > WS-NO-PROC
+               IF WS-PROCESSES(I) = WS-PROCESSES(J) THEN
+                 ADD WS-DUP-CT(J) TO WS-DUP-CT(I)
+                 MOVE J TO WS-DUP-SHIFT-IDX
+                 PERFORM UNTIL WS-DUP-SHIFT-IDX >= WS-NO-PROC
+                   MOVE WS-PROCESSES(WS-DUP-SHIFT-IDX + 1) TO
+                       WS-PROCESSES(WS-DUP-SHIFT-IDX)
+                   MOVE WS-DUP-CT(WS-DUP-SHIFT-IDX + 1) TO
+                       WS-DUP-CT(WS-DUP-SHIFT-IDX)
+                   MOVE WS-DEVICE(WS-DUP-SHIFT-IDX + 1) TO
+                       WS-DEVICE(WS-DUP-SHIFT-IDX)
+                   MOVE WS-TYPE(WS-DUP-SHIFT-IDX + 1) TO
+                       WS-TYPE(WS-DUP-SHIFT-IDX)
+                   ADD 1 TO WS-DUP-SHIFT-IDX
+                 END-PERFORM
+                 SUBTRACT 1 FROM WS-NO-PROC
+                 DISPLAY "DUPLICATE REQUEST FOR CYLINDER "
+                     WS-PROCESSES(I) " - MERGED (COUNT: "
+                     WS-DUP-CT(I) ")"
+                 SUBTRACT 1 FROM J
+               END-IF
+               ADD 1 TO J
+             END-PERFORM
+           END-PERFORM.
+           EXIT.
       * SORTING FUNCTION FOR ARRAY OF INPUTS
        BUBBLE-SORT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-NO-PROC
@@ -83,6 +762,15 @@
                  MOVE WS-PROCESSES(J) TO TEMP
                  MOVE WS-PROCESSES(J + 1) TO WS-PROCESSES(J)
                  MOVE TEMP TO WS-PROCESSES(J + 1)
+                 MOVE WS-DEVICE(J) TO WS-CUR-DEVICE
+                 MOVE WS-DEVICE(J + 1) TO WS-DEVICE(J)
+                 MOVE WS-CUR-DEVICE TO WS-DEVICE(J + 1)
+                 MOVE WS-TYPE(J) TO WS-CUR-TYPE
+                 MOVE WS-TYPE(J + 1) TO WS-TYPE(J)
+                 MOVE WS-CUR-TYPE TO WS-TYPE(J + 1)
+                 MOVE WS-DUP-CT(J) TO WS-CUR-DUP-CT
+                 MOVE WS-DUP-CT(J + 1) TO WS-DUP-CT(J)
+                 MOVE WS-CUR-DUP-CT TO WS-DUP-CT(J + 1)
                END-IF
              END-PERFORM
            END-PERFORM.
@@ -90,58 +778,125 @@
       * SORTING THE ARRAY BASED ON THE LOGIC OF SSTF AND PUT ON SEPARATE
       * TABLE
        SORT-SEQUENCE.
-           IF WS-CURRENT-IDX > 1 OR WS-CURRENT-IDX <
-             WS-NO-PROC THEN
-      *      DIFFERENT SET OF MOVE IF THE K IS LESS OR EQUAL TO 2
-             IF K <= 2 THEN
+      *    DIFFERENT SET OF MOVE IF THE K IS LESS OR EQUAL TO 2 -
+      *    EACH SIDE IS SET UP ON ITS OWN, SINCE WS-CURRENT-IDX CAN
+      *    SIT AT EITHER END OF THE TABLE (E.G. A STARTING HEAD THAT
+      *    SORTS TO THE LOWEST OR HIGHEST CYLINDER) AND THEN HAS NO
+      *    NEIGHBOUR ON THAT SIDE AT ALL
+           IF K <= 2 THEN
+             IF WS-CURRENT-IDX > 1 THEN
                MOVE WS-PROCESSES(WS-CURRENT-IDX - 1) TO WS-MIN
+               COMPUTE WS-MIN-IDX = WS-CURRENT-IDX - 1
+             ELSE
+               MOVE 0 TO WS-MIN
+               MOVE 0 TO WS-MIN-IDX
+             END-IF
+             IF WS-CURRENT-IDX < WS-NO-PROC THEN
                MOVE WS-PROCESSES(WS-CURRENT-IDX + 1) TO WS-MAX
-               MOVE WS-PROCESSES(WS-CURRENT-IDX) TO WS-CUR
+               COMPUTE WS-MAX-IDX = WS-CURRENT-IDX + 1
+             ELSE
+               MOVE 0 TO WS-MAX
+               MOVE 0 TO WS-MAX-IDX
              END-IF
+             MOVE WS-PROCESSES(WS-CURRENT-IDX) TO WS-CUR
+           END-IF.
       *      COMPUTING FOR THE DIFFERENCES THEN COMPARE IT
-             COMPUTE I = WS-CUR - WS-MIN
-             COMPUTE J = WS-MAX - WS-CUR
+           COMPUTE I = WS-CUR - WS-MIN.
+           COMPUTE J = WS-MAX - WS-CUR.
       *    IDENTIFYING IF THE NEXT HAD MOVEMENT IS HIGHER OR LOWER
       *    IF THE SHORTEST PATH IS ON THE LEFT THE WE CALL THE MOVE-MIN
-      *    ELSE MOVE-MAX ALSO THE SAME IF ONE OF THEM IS EQUAL 0
-             IF WS-MAX = 0 THEN
-               PERFORM MOVE-MIN
-             ELSE IF WS-MIN = 0 THEN
-               PERFORM MOVE-MAX
-             ELSE IF I <= J THEN
-               PERFORM MOVE-MIN
-             ELSE IF WS-MIN = 0 OR J < I THEN
-               PERFORM MOVE-MAX
-             END-IF
+      *    ELSE MOVE-MAX ALSO THE SAME IF ONE SIDE HAS NO CANDIDATE -
+      *    CHECKED VIA WS-MIN-IDX/WS-MAX-IDX, NOT WS-MIN/WS-MAX
+      *    THEMSELVES, SINCE 0 IS ALSO A LEGITIMATE CYLINDER NUMBER AND
+      *    A PENDING REQUEST SITTING AT CYLINDER 0 MUST NOT BE MISREAD
+      *    AS "NO CANDIDATE ON THIS SIDE"
+      *    A SIDE THAT HAS BEEN SKIPPED WS-AGE-THRESHOLD TIMES IN A
+      *    ROW IS FORCED TO THE FRONT AHEAD OF THE NORMAL NEAREST-
+      *    NEIGHBOR COMPARISON, SO IT CANNOT STARVE INDEFINITELY
+           IF WS-MIN-IDX > 0 AND
+               WS-AGE-CT(WS-MIN-IDX) >= WS-AGE-THRESHOLD THEN
+             PERFORM MOVE-MIN
+           ELSE IF WS-MAX-IDX > 0 AND
+               WS-AGE-CT(WS-MAX-IDX) >= WS-AGE-THRESHOLD THEN
+             PERFORM MOVE-MAX
+           ELSE IF WS-MAX-IDX = 0 THEN
+             PERFORM MOVE-MIN
+           ELSE IF WS-MIN-IDX = 0 THEN
+             PERFORM MOVE-MAX
+           ELSE IF I <= J THEN
+             PERFORM MOVE-MIN
+           ELSE IF WS-MIN-IDX = 0 OR J < I THEN
+             PERFORM MOVE-MAX
            END-IF.
       *    ADDING 1 TO K TO MOVE THE INDEX FOR NEXT INPUTS
            ADD 1 TO K.
+      *    A NEW REQUEST MAY HAVE SHOWN UP WHILE THIS ONE WAS BEING
+      *    DECIDED - CHECK FOR IT NOW SO IT COMPETES ON THE NEXT PASS
+           PERFORM CHECK-ARRIVAL.
            EXIT.
       * MOVING THE CURRENT TO MIN VARIABLE THEN STORE IT TO THE TABLE
        MOVE-MIN.
            MOVE WS-MIN TO WS-SEQUENCE(K).
+           MOVE WS-DEVICE(WS-MIN-IDX) TO WS-SEQ-DEVICE(K).
+           MOVE WS-TYPE(WS-MIN-IDX) TO WS-SEQ-TYPE(K).
            MOVE WS-MIN TO WS-CURRENT.
+      *    THIS REQUEST IS NOW SERVICED - CLEAR ITS AGE, AND CHARGE
+      *    THE REQUEST ON THE OTHER SIDE ANOTHER SKIP
+           IF WS-MIN-IDX > 0 THEN
+             MOVE ZERO TO WS-AGE-CT(WS-MIN-IDX)
+             MOVE "Y" TO WS-VISITED(WS-MIN-IDX)
+           END-IF.
+           IF WS-MAX-IDX > 0 THEN
+             ADD 1 TO WS-AGE-CT(WS-MAX-IDX)
+           END-IF.
            PERFORM FIND-CURRENT.
            MOVE WS-PROCESSES(WS-CURRENT-IDX) TO WS-CUR.
            PERFORM FIND-CURRENT.
-           IF WS-CURRENT-IDX > 1 THEN
-             MOVE WS-PROCESSES(WS-CURRENT-IDX - 1) TO WS-MIN
-           ELSE
-             MOVE 0 TO WS-MIN
-           END-IF.
+      *    SCAN OUTWARD FROM THE HEAD FOR THE NEAREST UNVISITED ENTRY -
+      *    WS-MAX-IDX CAN LAG WELL BEHIND WS-CURRENT-IDX WHEN SEVERAL
+      *    MIN-SIDE MOVES HAPPEN IN A ROW, SO WS-CURRENT-IDX - 1 IS NOT
+      *    ALWAYS THE NEXT CANDIDATE
+           MOVE 0 TO WS-MIN-IDX.
+           MOVE 0 TO WS-MIN.
+           COMPUTE I = WS-CURRENT-IDX - 1.
+           PERFORM UNTIL I < 1 OR WS-MIN-IDX > 0
+             IF WS-VISITED(I) = "N" THEN
+               MOVE I TO WS-MIN-IDX
+               MOVE WS-PROCESSES(I) TO WS-MIN
+             END-IF
+             SUBTRACT 1 FROM I
+           END-PERFORM.
            EXIT.
       * MOVING THE CURRENT TO MAX VARIABLE THEN STORE IT TO THE TABLE
        MOVE-MAX.
            MOVE WS-MAX TO WS-SEQUENCE(K).
+           MOVE WS-DEVICE(WS-MAX-IDX) TO WS-SEQ-DEVICE(K).
+           MOVE WS-TYPE(WS-MAX-IDX) TO WS-SEQ-TYPE(K).
            MOVE WS-MAX TO WS-CURRENT.
+      *    THIS REQUEST IS NOW SERVICED - CLEAR ITS AGE, AND CHARGE
+      *    THE REQUEST ON THE OTHER SIDE ANOTHER SKIP
+           IF WS-MAX-IDX > 0 THEN
+             MOVE ZERO TO WS-AGE-CT(WS-MAX-IDX)
+             MOVE "Y" TO WS-VISITED(WS-MAX-IDX)
+           END-IF.
+           IF WS-MIN-IDX > 0 THEN
+             ADD 1 TO WS-AGE-CT(WS-MIN-IDX)
+           END-IF.
            PERFORM FIND-CURRENT.
            MOVE WS-PROCESSES(WS-CURRENT-IDX) TO WS-CUR.
            PERFORM FIND-CURRENT.
-           IF WS-CURRENT-IDX < WS-NO-PROC THEN
-             MOVE WS-PROCESSES(WS-CURRENT-IDX + 1) TO WS-MAX
-           ELSE
-             MOVE 0 TO WS-MAX
-           END-IF.
+      *    SCAN OUTWARD FROM THE HEAD FOR THE NEAREST UNVISITED ENTRY -
+      *    SEE THE MATCHING NOTE IN MOVE-MIN
+           MOVE 0 TO WS-MAX-IDX.
+           MOVE 0 TO WS-MAX.
+           COMPUTE I = WS-CURRENT-IDX + 1.
+           PERFORM UNTIL I > WS-NO-PROC OR WS-MAX-IDX > 0
+             IF WS-VISITED(I) = "N" THEN
+               MOVE I TO WS-MAX-IDX
+               MOVE WS-PROCESSES(I) TO WS-MAX
+             END-IF
+             ADD 1 TO I
+           END-PERFORM.
            EXIT.
       * LOOP TO COMPUTE THE SEQUENCE ARRAY ASCENDINGLY
        SEQ-COMPUTE.
@@ -155,15 +910,141 @@
              END-IF
              DISPLAY "HEAD MOVEMENT: " WS-HEAD-M
              COMPUTE WS-THM = WS-THM + WS-HEAD-M
+             IF WS-HEAD-M > WS-MAX-SEEK THEN
+               MOVE WS-HEAD-M TO WS-MAX-SEEK
+             END-IF
+             MOVE WS-SEQ-DEVICE(I + 1) TO WS-CUR-DEVICE
+             MOVE WS-SEQ-TYPE(I + 1) TO WS-CUR-TYPE
+             MOVE WS-HEAD-M TO WS-TALLY-AMOUNT
+             PERFORM TALLY-DEVICE-THM
+             PERFORM TALLY-TYPE-THM
+             MOVE SPACES TO REPORT-LINE
+             STRING "HEAD MOVEMENT: " DELIMITED BY SIZE
+                 WS-HEAD-M DELIMITED BY SIZE
+                 INTO REPORT-LINE
+             WRITE REPORT-LINE
+             MOVE WS-SEQUENCE(I + 1) TO WS-PLOT-CYL
+             PERFORM WRITE-PLOT-POINT
+             PERFORM WRITE-EXPORT-LINE
            END-PERFORM.
+           IF WS-NO-PROC > 1 THEN
+             COMPUTE WS-AVG-SEEK ROUNDED = WS-THM / (WS-NO-PROC - 1)
+           END-IF.
+           COMPUTE WS-EST-SEEK-TIME ROUNDED =
+               (WS-THM * WS-SEEK-MS-PER-CYL) +
+               (WS-NO-PROC * WS-ROTATIONAL-LATENCY-MS).
            DISPLAY "THM: " WS-THM.
+           DISPLAY "AVERAGE SEEK: " WS-AVG-SEEK.
+           DISPLAY "MAXIMUM SEEK: " WS-MAX-SEEK.
+           DISPLAY "ESTIMATED SEEK TIME (MS): " WS-EST-SEEK-TIME.
            EXIT.
       * FUNCTION TO FIND THE CURRENT POSITION OF THE CURRENT HEAD
        FIND-CURRENT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-NO-PROC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
              IF WS-PROCESSES(I) IS EQUAL TO WS-CURRENT
                MOVE I TO WS-CURRENT-IDX
              END-IF
            END-PERFORM.
            EXIT.
+      * OPENS THE OPTIONAL MID-RUN ARRIVALS FILE IN BATCH MODE. THE
+      * FILE IS OPTIONAL - IF IT IS NOT PRESENT THIS RUN SIMPLY HAS NO
+      * DYNAMIC ARRIVALS, SO NO WARNING IS RAISED THE WAY
+      * LOAD-QUEUE-FROM-FILE RAISES ONE FOR A MISSING QUEUE FILE.
+       OPEN-ARRIVALS.
+           OPEN INPUT ARRIVAL-FILE.
+           IF WS-ARRIVAL-STATUS = "00" THEN
+               MOVE "Y" TO WS-ARRIVAL-OPEN
+           ELSE
+               MOVE "N" TO WS-ARRIVAL-OPEN
+           END-IF.
+           EXIT.
+      * CLOSES THE ARRIVALS FILE IF IT WAS STILL OPEN WHEN THE RUN
+      * FINISHED - E.G. THE QUEUE FILLED TO 100 REQUESTS BEFORE THE
+      * ARRIVALS FILE RAN OUT OF RECORDS
+       CLOSE-ARRIVALS.
+           IF WS-ARRIVAL-OPEN = "Y" THEN
+               CLOSE ARRIVAL-FILE
+           END-IF.
+           EXIT.
+      * CALLED ONCE PER STOP DECIDED IN SORT-SEQUENCE - READS ONE
+      * RECORD FROM THE ARRIVALS FILE, IF STILL OPEN, AND SPLICES IT
+      * INTO THE WORKLOAD SO IT COMPETES FOR SERVICE ON THE NEXT
+      * NEAREST-NEIGHBOR COMPARISON
+       CHECK-ARRIVAL.
+           IF WS-ARRIVAL-OPEN = "Y" AND WS-NO-PROC < 100 THEN
+               READ ARRIVAL-FILE
+                   AT END
+                       MOVE "N" TO WS-ARRIVAL-OPEN
+                       CLOSE ARRIVAL-FILE
+                   NOT AT END
+                       PERFORM INSERT-ARRIVAL
+               END-READ
+           END-IF.
+           EXIT.
+      * SPLICES ONE MID-RUN ARRIVAL INTO WS-PROCESSES AT ITS SORTED
+      * POSITION, SHIFTING THE SIBLING TABLES (DEVICE, TYPE, AGE, DUP
+      * COUNT) THE SAME WAY MERGE-DUPLICATES SHIFTS THEM, THEN
+      * RE-DERIVES THE MIN/MAX CANDIDATES SORT-SEQUENCE IS CURRENTLY
+      * WORKING FROM SO THE NEW REQUEST IS CONSIDERED ON THE VERY NEXT
+      * COMPARISON
+       INSERT-ARRIVAL.
+           ADD 1 TO WS-NO-PROC.
+           MOVE WS-NO-PROC TO WS-INS-IDX.
+           PERFORM UNTIL WS-INS-IDX <= 1 OR
+               WS-PROCESSES(WS-INS-IDX - 1) <= AR-PROCESS
+               MOVE WS-PROCESSES(WS-INS-IDX - 1) TO
+                   WS-PROCESSES(WS-INS-IDX)
+               MOVE WS-DEVICE(WS-INS-IDX - 1) TO WS-DEVICE(WS-INS-IDX)
+               MOVE WS-TYPE(WS-INS-IDX - 1) TO WS-TYPE(WS-INS-IDX)
+               MOVE WS-AGE-CT(WS-INS-IDX - 1) TO WS-AGE-CT(WS-INS-IDX)
+               MOVE WS-DUP-CT(WS-INS-IDX - 1) TO WS-DUP-CT(WS-INS-IDX)
+               MOVE WS-VISITED(WS-INS-IDX - 1) TO WS-VISITED(WS-INS-IDX)
+               SUBTRACT 1 FROM WS-INS-IDX
+           END-PERFORM.
+           MOVE AR-PROCESS TO WS-PROCESSES(WS-INS-IDX).
+           IF AR-DEVICE = SPACES
+               MOVE "D01 " TO WS-DEVICE(WS-INS-IDX)
+           ELSE
+               MOVE AR-DEVICE TO WS-DEVICE(WS-INS-IDX)
+           END-IF.
+           IF AR-TYPE = "W" OR AR-TYPE = "w"
+               MOVE "W" TO WS-TYPE(WS-INS-IDX)
+           ELSE
+               MOVE "R" TO WS-TYPE(WS-INS-IDX)
+           END-IF.
+           MOVE ZERO TO WS-AGE-CT(WS-INS-IDX).
+           MOVE 1 TO WS-DUP-CT(WS-INS-IDX).
+           MOVE "N" TO WS-VISITED(WS-INS-IDX).
+           IF WS-INS-IDX <= WS-CURRENT-IDX
+               ADD 1 TO WS-CURRENT-IDX
+           END-IF.
+           DISPLAY "MID-RUN ARRIVAL: REQUEST " AR-PROCESS
+               " (" AR-DEVICE ") SPLICED INTO QUEUE".
+      *    THE NEW ENTRY MAY HAVE LANDED BETWEEN THE HEAD AND WHICHEVER
+      *    SIDE'S CANDIDATE WAS CACHED, SO BOTH SIDES ARE RE-DERIVED BY
+      *    SCANNING OUTWARD FOR THE NEAREST UNVISITED ENTRY RATHER THAN
+      *    ASSUMING THE PINCER SITS RIGHT NEXT TO THE HEAD - THE OLD
+      *    (ALREADY-VISITED) MIN OR MAX CANDIDATE MAY NOW SIT SEVERAL
+      *    SLOTS AWAY FROM THE HEAD AFTER THE SHIFT ABOVE
+           MOVE 0 TO WS-MIN-IDX.
+           MOVE 0 TO WS-MIN.
+           COMPUTE I = WS-CURRENT-IDX - 1.
+           PERFORM UNTIL I < 1 OR WS-MIN-IDX > 0
+             IF WS-VISITED(I) = "N" THEN
+               MOVE I TO WS-MIN-IDX
+               MOVE WS-PROCESSES(I) TO WS-MIN
+             END-IF
+             SUBTRACT 1 FROM I
+           END-PERFORM.
+           MOVE 0 TO WS-MAX-IDX.
+           MOVE 0 TO WS-MAX.
+           COMPUTE I = WS-CURRENT-IDX + 1.
+           PERFORM UNTIL I > WS-NO-PROC OR WS-MAX-IDX > 0
+             IF WS-VISITED(I) = "N" THEN
+               MOVE I TO WS-MAX-IDX
+               MOVE WS-PROCESSES(I) TO WS-MAX
+             END-IF
+             ADD 1 TO I
+           END-PERFORM.
+           EXIT.
        END PROGRAM SSTF-DISK-SCHEDULING.
