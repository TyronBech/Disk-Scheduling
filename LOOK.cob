@@ -6,9 +6,101 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOK-DISK-ALGORITHM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DRIVE-FILE ASSIGN TO DYNAMIC WS-DRIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC WS-EXPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+      *    OPTIONAL MID-RUN ARRIVALS FILE - SEE WS-ARRIVAL-FILE-NAME
+           SELECT ARRIVAL-FILE ASSIGN TO DYNAMIC WS-ARRIVAL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRIVAL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           02  QR-PROCESS PIC 9(3).
+           02  FILLER PIC X.
+           02  QR-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  QR-TYPE PIC X.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(100).
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(3).
+       FD  DRIVE-FILE.
+       01  DRIVE-RECORD.
+           02  DR-MODEL PIC X(20).
+           02  DR-CYLS PIC 9(3).
+      *    FINAL SERVICE ORDER, FOR HANDOFF TO A DOWNSTREAM
+      *    CAPACITY-PLANNING TOOL - ONE FIXED-POSITION RECORD PER STOP
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           02  EX-SEQ PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-CYLINDER PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  EX-CUM-THM PIC 9(4).
+      *    ONE RECORD PER REQUEST THAT SHOWS UP AFTER THE RUN HAS
+      *    ALREADY STARTED SERVICING THE QUEUE - SAME LAYOUT AS
+      *    QUEUE-RECORD
+       FD  ARRIVAL-FILE.
+       01  ARRIVAL-RECORD.
+           02  AR-PROCESS PIC 9(3).
+           02  FILLER PIC X.
+           02  AR-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  AR-TYPE PIC X.
        WORKING-STORAGE SECTION.
-       01 WS-NO-PROC PIC 9(2) VALUE ZEROES.
+       01 WS-QUEUE-FILE-NAME PIC X(40) VALUE "data/LOOKQUE.DAT".
+       01 WS-QUEUE-STATUS PIC XX VALUE ZEROES.
+       01 WS-BATCH-MODE PIC X VALUE "N".
+       01 WS-REPORT-FILE-NAME PIC X(40) VALUE "reports/LOOKRPT.TXT".
+       01 WS-REPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-HISTORY-FILE-NAME PIC X(40) VALUE "logs/RUNHISTORY.LOG".
+       01 WS-HISTORY-STATUS PIC XX VALUE ZEROES.
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE "data/LOOKCKPT.DAT".
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE ZEROES.
+       01 WS-RESUME-FROM PIC 9(3) VALUE ZEROES.
+       01 WS-RESUME-ANSWER PIC X VALUE "N".
+       01 WS-CKPT-IDX PIC 9(3) VALUE ZEROES.
+      * SHARED RUN-HEADER FIELDS (OPERATOR ID, RUN DATE, DISK MODEL)
+       COPY RUNHEAD.
+      * SHARED DISK-TIMING CONSTANTS FOR ESTIMATED ELAPSED SEEK TIME
+       COPY SEEKTIME.
+      * SHARED DRIVE-GEOMETRY PROFILE TABLE
+       COPY DRVGEO.
+      *    PIC 9(3), NOT 9(2) - A 100-ENTRY BATCH QUEUE FILE DRIVES
+      *    WS-NO-PROC TO 100 VIA LOAD-QUEUE-FROM-FILE'S OWN >= 100
+      *    CEILING CHECK, WHICH A 2-DIGIT FIELD CANNOT HOLD WITHOUT
+      *    WRAPPING. MATCHES FCFS.COB/SSTF.COB/CSAN.COB/SCAN.COB.
+       01 WS-NO-PROC PIC 9(3) VALUE ZEROES.
+       01 WS-NUM-CHECK PIC X(3) JUSTIFIED RIGHT
+           VALUE SPACES.
+       01 WS-NUM-CHECK2 PIC X(2) JUSTIFIED RIGHT
+           VALUE SPACES.
+       01 WS-CYLINDER PIC 9(3) VALUE ZEROES.
        01 WS-START PIC 9(3) VALUE ZEROES.
        01 WS-PREV PIC 9(3) VALUE ZEROES.
        01 I PIC 9(3) VALUE ZEROES.
@@ -16,35 +108,205 @@
        01 TEMP PIC 9(3) VALUE ZEROES.
        01 WS-START-IDX PIC 9(3) VALUE ZEROES.
        01 WS-THM PIC 9(4) VALUE ZEROES.
+      * INDEPENDENT CROSS-CHECK TOTAL - SUM OF THE PER-DEVICE THM
+      * TABLE, RECONCILED AGAINST WS-THM SO A SILENT DEVICE-TABLE
+      * OVERFLOW OR TALLYING BUG DOES NOT GO UNNOTICED
+       01 WS-RECON-THM PIC 9(4) VALUE ZEROES.
        01 WS-HEAD-M PIC 9(4) VALUE ZEROES.
+       01 WS-MOVE-COUNT PIC 9(3) VALUE ZEROES.
+       01 WS-MAX-SEEK PIC 9(4) VALUE ZEROES.
+       01 WS-AVG-SEEK PIC 9(4)V99 VALUE ZEROES.
+      *    ASCII HEAD-MOVEMENT PLOT - EACH STOP IS RENDERED AS A "*"
+      *    ON A 51-COLUMN BAR SCALED TO THE DISK'S CYLINDER COUNT
+       01 WS-PLOT-CYL PIC 9(3) VALUE ZEROES.
+       01 WS-PLOT-COL PIC 9(2) VALUE ZEROES.
+       01 WS-PLOT-BAR PIC X(51) VALUE SPACES.
        01 WS-P1S PIC 9(3) VALUE ZEROES.
        01 WS-P2S PIC 9(3) VALUE ZEROES.
        01 WS-PROCESSES OCCURS 0 TO 100 DEPENDING ON WS-NO-PROC.
          02 WS-PROC PIC 9(3) VALUE ZEROES.
        01 WS-PR PIC 9(3) VALUE ZEROES.
+      * DEVICE/VOLUME ID EACH REQUEST WAS QUEUED AGAINST, KEPT AS A
+      * SIBLING TABLE TO WS-PROCESSES SO A MIXED BATCH CAN BE REPORTED
+      * AS A SEPARATE THM PER DEVICE INSTEAD OF ONE COMBINED TOTAL.
+      * RESORTED IN STEP WITH WS-PROCESSES BY BUBBLE-SORT.
+       01 WS-DEVICE-TBL OCCURS 0 TO 100 DEPENDING ON WS-NO-PROC.
+         02 WS-DEVICE PIC X(4) VALUE "D01 ".
+      * REQUEST TYPE - "R" FOR READ OR "W" FOR WRITE, KEPT AS A
+      * SIBLING TABLE TO WS-PROCESSES THE SAME WAY WS-DEVICE-TBL IS,
+      * SO A MIXED WORKLOAD CAN BE REPORTED AS SEPARATE READ/WRITE
+      * THM TOTALS. RESORTED IN STEP WITH WS-PROCESSES BY BUBBLE-SORT.
+       01 WS-TYPE-TBL OCCURS 0 TO 100 DEPENDING ON WS-NO-PROC.
+         02 WS-TYPE PIC X VALUE "R".
+       01 WS-CUR-DEVICE PIC X(4) VALUE SPACES.
+       01 WS-CUR-TYPE PIC X VALUE "R".
+       01 WS-TALLY-AMOUNT PIC 9(4) VALUE ZEROES.
+       01 WS-DEV-FOUND PIC X VALUE "N".
+       01 WS-DEV-TOT-COUNT PIC 9(2) VALUE ZEROES.
+       01 WS-DEV-TOTALS OCCURS 0 TO 20 TIMES
+           DEPENDING ON WS-DEV-TOT-COUNT INDEXED BY WS-DEV-TOT-IDX.
+           02 WS-DEV-TOT-ID PIC X(4) VALUE SPACES.
+           02 WS-DEV-TOT-THM PIC 9(4) VALUE ZEROES.
+       01 WS-EXPORT-FILE-NAME PIC X(40) VALUE "exports/LOOKEXP.DAT".
+       01 WS-EXPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-EXPORT-SEQ PIC 9(3) VALUE ZEROES.
+      *    SEPARATE READ/WRITE HEAD-MOVEMENT ACCUMULATORS, TALLIED THE
+      *    SAME WAY AS THE PER-DEVICE TOTALS, SO A MIXED READ/WRITE
+      *    WORKLOAD CAN BE BROKEN OUT BY TRAFFIC TYPE
+       01 WS-READ-THM PIC 9(4) VALUE ZEROES.
+       01 WS-WRITE-THM PIC 9(4) VALUE ZEROES.
+      * OPTIONAL MID-RUN ARRIVALS FILE - LETS A BATCH RUN SIMULATE NEW
+      * REQUESTS SHOWING UP WHILE THE QUEUE IS STILL BEING SERVICED
+      * INSTEAD OF ASSUMING THE WHOLE WORKLOAD IS KNOWN UP FRONT. THE
+      * FILE IS OPTIONAL - IF IT IS NOT PRESENT THIS RUN SIMPLY HAS NO
+      * DYNAMIC ARRIVALS.
+       01 WS-ARRIVAL-FILE-NAME PIC X(40) VALUE "data/LOOKARR.DAT".
+       01 WS-ARRIVAL-STATUS PIC XX VALUE ZEROES.
+       01 WS-ARRIVAL-OPEN PIC X VALUE "N".
+      * CYLINDER THE HEAD IS SITTING AT WHEN CHECK-ARRIVAL IS CALLED
+      * BETWEEN THE TWO HALVES OF THE SWEEP, SO THE HEAD'S NEW INDEX
+      * CAN BE RE-LOCATED AFTER THE TABLE IS RE-SORTED
+       01 WS-CUR-POS PIC 9(3) VALUE ZEROES.
+      * WHICH EXTREME THE HEAD JUST REACHED - "D" AFTER HILO'S
+      * DOWNWARD LEG, "U" AFTER LOHI'S UPWARD LEG. AN ARRIVAL THAT
+      * LANDS EVEN FURTHER PAST THAT EXTREME NEEDS ONE MORE EXPLICIT
+      * STOP BEFORE THE SWEEP CAN REVERSE, SINCE THE HEAD HAS NOT
+      * PHYSICALLY BEEN THERE YET
+       01 WS-ARRIVAL-DIR PIC X VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "LOOK DISK ALGORITHM".
-      *    INPUT THE NUMBER OF PROCESSES
-           DISPLAY "ENTER NO. OF PROCESS: " WITH NO ADVANCING.
-           ACCEPT WS-NO-PROC.
-      *    ADD 1 TO THE NUMBER OF PROCESSES
-           ADD 1 TO WS-NO-PROC.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY "ENTER DISK MODEL: " WITH NO ADVANCING.
+           ACCEPT WS-DISK-MODEL.
+           PERFORM LOAD-DRIVE-PROFILES.
+           PERFORM LOOKUP-DRIVE-PROFILE.
+           IF WS-DRIVE-FOUND = "Y" THEN
+               MOVE WS-DRIVE-CYLS(WS-DRIVE-IDX) TO WS-CYLINDER
+               DISPLAY "DRIVE PROFILE FOUND - CYLINDERS: "
+                   WS-CYLINDER
+           ELSE
+      *    INPUT THE NUMBER OF CYLINDERS
+               MOVE SPACES TO WS-NUM-CHECK
+               PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+                   DISPLAY "ENTER NUMBER OF CYLINDERS: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-NUM-CHECK
+                   IF WS-NUM-CHECK NOT = SPACES
+                       INSPECT WS-NUM-CHECK
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+                   IF WS-NUM-CHECK NOT NUMERIC THEN
+                       DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   END-IF
+               END-PERFORM
+               MOVE WS-NUM-CHECK TO WS-CYLINDER
+           END-IF.
+           DISPLAY "BATCH MODE - LOAD REQUESTS FROM QUEUE FILE? (Y/N)"
+               WITH NO ADVANCING.
+           ACCEPT WS-BATCH-MODE.
       *    INPUT START
-           DISPLAY "ENTER THE STARTING POINT: " WITH NO ADVANCING.
-           ACCEPT WS-START.
+           MOVE WS-CYLINDER TO WS-START.
+           PERFORM UNTIL WS-START < WS-CYLINDER
+             MOVE SPACES TO WS-NUM-CHECK
+             DISPLAY "ENTER THE STARTING POINT: " WITH NO ADVANCING
+             ACCEPT WS-NUM-CHECK
+             IF WS-NUM-CHECK NOT = SPACES
+                 INSPECT WS-NUM-CHECK
+                     REPLACING LEADING SPACE BY ZERO
+             END-IF
+             IF WS-NUM-CHECK NOT NUMERIC THEN
+               DISPLAY "INVALID INPUT - NUMBERS ONLY"
+               MOVE WS-CYLINDER TO WS-START
+             ELSE
+               MOVE WS-NUM-CHECK TO WS-START
+               IF WS-START > WS-CYLINDER
+                 DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+               END-IF
+             END-IF
+           END-PERFORM.
       *    INPUT PREVIOUS
-           DISPLAY "ENTER PREVIOUS POSITION: " WITH NO ADVANCING.
-           ACCEPT WS-PREV.
-           MOVE WS-START TO WS-PROCESSES(1).
-      *    LOOP TO GET THE INOUTS
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-NO-PROC
-             DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
-      *      ACCEPT INPUT
-             ACCEPT WS-PR
-      *      MOVE THE INPUT TO THE TABLE BASED ON CERTAIN INDEX
-             MOVE WS-PR TO WS-PROCESSES(I)
+           MOVE SPACES TO WS-NUM-CHECK.
+           PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+               DISPLAY "ENTER PREVIOUS POSITION: " WITH NO ADVANCING
+               ACCEPT WS-NUM-CHECK
+               IF WS-NUM-CHECK NOT = SPACES
+                   INSPECT WS-NUM-CHECK
+                       REPLACING LEADING SPACE BY ZERO
+               END-IF
+               IF WS-NUM-CHECK NOT NUMERIC THEN
+                   DISPLAY "INVALID INPUT - NUMBERS ONLY"
+               END-IF
            END-PERFORM.
+           MOVE WS-NUM-CHECK TO WS-PREV.
+           MOVE 1 TO WS-NO-PROC.
+           MOVE WS-START TO WS-PROCESSES(1).
+           MOVE "SYS " TO WS-DEVICE(1).
+           MOVE "R" TO WS-TYPE(1).
+           IF WS-BATCH-MODE IS EQUAL TO "Y" OR WS-BATCH-MODE IS
+               EQUAL TO "y" THEN
+               PERFORM LOAD-QUEUE-FROM-FILE
+               PERFORM OPEN-ARRIVALS
+           ELSE
+      *        INPUT THE NUMBER OF PROCESSES
+               MOVE SPACES TO WS-NUM-CHECK2
+               PERFORM UNTIL WS-NUM-CHECK2 IS NUMERIC
+                   DISPLAY "ENTER NO. OF PROCESS: " WITH NO ADVANCING
+                   ACCEPT WS-NUM-CHECK2
+                   IF WS-NUM-CHECK2 NOT = SPACES
+                       INSPECT WS-NUM-CHECK2
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+                   IF WS-NUM-CHECK2 NOT NUMERIC THEN
+                       DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   ELSE
+                       MOVE WS-NUM-CHECK2 TO WS-NO-PROC
+      *                 WS-NO-PROC PICKS UP 1 MORE BELOW FOR THE
+      *                 STARTING ENTRY, AND THE TABLE ITSELF ONLY
+      *                 GOES UP TO 100 - SAME CEILING
+      *                 LOAD-QUEUE-FROM-FILE GUARDS WITH
+      *                 WS-NO-PROC >= 100
+                       IF WS-NO-PROC + 1 >= 100 THEN
+                           DISPLAY "TOO MANY PROCESSES - 99 MAXIMUM"
+                           MOVE SPACES TO WS-NUM-CHECK2
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WS-NUM-CHECK2 TO WS-NO-PROC
+      *        ADD 1 TO THE NUMBER OF PROCESSES
+               ADD 1 TO WS-NO-PROC
+      *        LOOP TO GET THE INOUTS - RESUMES PAST ANY ENTRIES
+      *        ALREADY CHECKPOINTED BY AN EARLIER, ABORTED RUN
+               PERFORM CHECK-CHECKPOINT
+               PERFORM VARYING I FROM WS-RESUME-FROM BY 1 UNTIL I >
+               WS-NO-PROC
+                 MOVE SPACES TO WS-NUM-CHECK
+                 DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
+      *          ACCEPT INPUT
+                 ACCEPT WS-NUM-CHECK
+                 IF WS-NUM-CHECK NOT = SPACES
+                     INSPECT WS-NUM-CHECK
+                         REPLACING LEADING SPACE BY ZERO
+                 END-IF
+                 IF WS-NUM-CHECK NOT NUMERIC THEN
+                   DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                   SUBTRACT 1 FROM I
+                 ELSE
+                   MOVE WS-NUM-CHECK TO WS-PR
+                   IF WS-PR > WS-CYLINDER THEN
+                     DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+                     SUBTRACT 1 FROM I
+                   ELSE
+      *              MOVE THE INPUT TO THE TABLE BASED ON CERTAIN INDEX
+                     MOVE WS-PR TO WS-PROCESSES(I)
+                     PERFORM WRITE-CHECKPOINT
+                   END-IF
+                 END-IF
+               END-PERFORM
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
       *    BUBBLE SORT
            PERFORM BUBBLE-SORT.
       *    FIND THE STARTING OF THE PROCESS
@@ -52,12 +314,424 @@
       *    CONDITION FOR DIRECTION
       *    IF PREVIOUS HEAD GREATER THEN THE MOVEMENT WILL HIGHER
       *    CYLINDER TO LOWER CYLINDER
+           PERFORM OPEN-REPORT.
+           PERFORM OPEN-EXPORT.
+           PERFORM WRITE-PLOT-HEADER.
+           MOVE WS-START TO WS-PLOT-CYL.
+           PERFORM WRITE-PLOT-POINT.
            IF WS-PREV > WS-START THEN
              PERFORM HILO
            ELSE
              PERFORM LOHI
            END-IF.
-           STOP RUN.
+           PERFORM CLOSE-REPORT.
+           PERFORM CLOSE-EXPORT.
+           PERFORM CLOSE-ARRIVALS.
+           PERFORM WRITE-HISTORY.
+           GOBACK.
+      * OPENS THE REPORT FILE AND WRITES THE RUN HEADER
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LOOK DISK ALGORITHM REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CYLINDERS: " DELIMITED BY SIZE
+               WS-CYLINDER DELIMITED BY SIZE
+               "  STARTING POINT: " DELIMITED BY SIZE
+               WS-START DELIMITED BY SIZE
+               "  PREVIOUS POSITION: " DELIMITED BY SIZE
+               WS-PREV DELIMITED BY SIZE
+               "  NUMBER OF REQUESTS: " DELIMITED BY SIZE
+               WS-NO-PROC DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * CLOSES THE REPORT FILE
+       CLOSE-REPORT.
+           PERFORM RECONCILE-THM.
+           PERFORM WRITE-DEVICE-BREAKDOWN.
+           PERFORM WRITE-TYPE-BREAKDOWN.
+           CLOSE REPORT-FILE.
+           EXIT.
+      * INDEPENDENTLY RE-DERIVES TOTAL HEAD MOVEMENT BY SUMMING THE
+      * PER-DEVICE THM TABLE BUILT DURING THE RUN AND COMPARES IT
+      * AGAINST THE RUNNING WS-THM ACCUMULATOR. THE TWO ARE FED FROM
+      * THE SAME WS-TALLY-AMOUNT AT EACH SEGMENT, SO A MISMATCH MEANS
+      * EITHER THE DEVICE TABLE OVERFLOWED (MORE THAN 20 DISTINCT
+      * DEVICES IN ONE QUEUE) OR A TALLYING DEFECT DROPPED A SEGMENT.
+       RECONCILE-THM.
+           MOVE ZEROES TO WS-RECON-THM.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               ADD WS-DEV-TOT-THM(WS-DEV-TOT-IDX) TO WS-RECON-THM
+           END-PERFORM.
+           IF WS-RECON-THM NOT = WS-THM THEN
+               DISPLAY "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   WS-RECON-THM " BUT OVERALL THM IS " WS-THM
+               MOVE SPACES TO REPORT-LINE
+               STRING "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   DELIMITED BY SIZE
+                   WS-RECON-THM DELIMITED BY SIZE
+                   " BUT OVERALL THM IS " DELIMITED BY SIZE
+                   WS-THM DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           EXIT.
+      * APPENDS ONE SUMMARY LINE FOR THIS RUN TO THE SHARED RUN-HISTORY
+      * LOG SO PERFORMANCE CAN BE TRENDED ACROSS SHIFTS AND WEEKS.
+      * OPEN EXTEND FAILS WITH STATUS 35 IF THE LOG DOES NOT YET EXIST,
+      * SO FALL BACK TO OPEN OUTPUT TO CREATE IT ON THE FIRST RUN.
+       WRITE-HISTORY.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35" THEN
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE SPACES TO HISTORY-LINE.
+           STRING "LOOK" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               "  CYLINDERS: " DELIMITED BY SIZE
+               WS-CYLINDER DELIMITED BY SIZE
+               "  STARTING POINT: " DELIMITED BY SIZE
+               WS-START DELIMITED BY SIZE
+               "  REQUESTS: " DELIMITED BY SIZE
+               WS-NO-PROC DELIMITED BY SIZE
+               "  THM: " DELIMITED BY SIZE
+               WS-THM DELIMITED BY SIZE
+               "  EST SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           WRITE HISTORY-LINE.
+           CLOSE HISTORY-FILE.
+           EXIT.
+      * WRITES ONE HEAD-MOVEMENT DETAIL LINE TO THE REPORT FILE AND
+      * TRACKS THE MOVEMENT COUNT AND LARGEST SINGLE SEEK SO FAR
+       WRITE-DETAIL.
+           ADD 1 TO WS-MOVE-COUNT.
+           IF WS-HEAD-M > WS-MAX-SEEK THEN
+               MOVE WS-HEAD-M TO WS-MAX-SEEK
+           END-IF.
+           MOVE WS-HEAD-M TO WS-TALLY-AMOUNT.
+           PERFORM TALLY-DEVICE-THM.
+           PERFORM TALLY-TYPE-THM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT: " DELIMITED BY SIZE
+               WS-HEAD-M DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM WRITE-PLOT-POINT.
+           PERFORM WRITE-EXPORT-LINE.
+           EXIT.
+      * WRITES THE PLOT SECTION HEADING ONCE, BEFORE THE FIRST STOP IS
+      * PLOTTED
+       WRITE-PLOT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT PLOT (POSITION SCALED 0-50):"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * PLOTS ONE STOP OF THE HEAD'S TRAVEL AS A "*" ON A 51-COLUMN BAR,
+      * SCALED FROM WS-PLOT-CYL AGAINST THE DISK'S CYLINDER COUNT, SO A
+      * SEEK PATTERN CAN BE EYEBALLED WITHOUT WORKING BACK FROM THE RAW
+      * HEAD MOVEMENT NUMBERS
+       WRITE-PLOT-POINT.
+           MOVE SPACES TO WS-PLOT-BAR.
+           IF WS-CYLINDER > 0 THEN
+               COMPUTE WS-PLOT-COL = (WS-PLOT-CYL * 50) / WS-CYLINDER
+           ELSE
+               MOVE ZEROES TO WS-PLOT-COL
+           END-IF.
+           MOVE "*" TO WS-PLOT-BAR(WS-PLOT-COL + 1:1).
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  CYL " DELIMITED BY SIZE
+               WS-PLOT-CYL DELIMITED BY SIZE
+               " |" DELIMITED BY SIZE
+               WS-PLOT-BAR DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * OPENS THE SERVICE-ORDER EXPORT FILE AND WRITES THE STARTING
+      * HEAD POSITION AS THE FIRST RECORD (SEQUENCE 000)
+       OPEN-EXPORT.
+           OPEN OUTPUT EXPORT-FILE.
+           MOVE ZEROES TO WS-EXPORT-SEQ.
+           MOVE WS-START TO WS-PLOT-CYL.
+           MOVE "SYS " TO WS-CUR-DEVICE.
+           PERFORM WRITE-EXPORT-LINE.
+           EXIT.
+      * CLOSES THE SERVICE-ORDER EXPORT FILE
+       CLOSE-EXPORT.
+           CLOSE EXPORT-FILE.
+           EXIT.
+      * APPENDS ONE RECORD TO THE SERVICE-ORDER EXPORT FILE FOR THE
+      * CURRENT STOP - CYLINDER, DEVICE, AND RUNNING TOTAL HEAD
+      * MOVEMENT - SO A DOWNSTREAM CAPACITY-PLANNING TOOL CAN REPLAY
+      * THE EXACT ORDER THIS RUN SERVICED REQUESTS IN
+       WRITE-EXPORT-LINE.
+           MOVE SPACES TO EXPORT-RECORD.
+           MOVE WS-EXPORT-SEQ TO EX-SEQ.
+           MOVE WS-PLOT-CYL TO EX-CYLINDER.
+           MOVE WS-CUR-DEVICE TO EX-DEVICE.
+           MOVE WS-THM TO EX-CUM-THM.
+           WRITE EXPORT-RECORD.
+           ADD 1 TO WS-EXPORT-SEQ.
+           EXIT.
+      * FINDS OR CREATES THE WS-DEV-TOTALS ENTRY FOR WS-CUR-DEVICE AND
+      * ADDS WS-TALLY-AMOUNT TO ITS RUNNING THM. CALLED ONCE PER HEAD
+      * MOVEMENT SEGMENT, ATTRIBUTING EACH SEGMENT'S COST TO THE
+      * DEVICE THE DESTINATION CYLINDER BELONGS TO.
+       TALLY-DEVICE-THM.
+           MOVE "N" TO WS-DEV-FOUND.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               IF WS-DEV-TOT-ID(WS-DEV-TOT-IDX) = WS-CUR-DEVICE
+                   ADD WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+                   MOVE "Y" TO WS-DEV-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DEV-FOUND = "N" AND WS-DEV-TOT-COUNT < 20 THEN
+               ADD 1 TO WS-DEV-TOT-COUNT
+               SET WS-DEV-TOT-IDX TO WS-DEV-TOT-COUNT
+               MOVE WS-CUR-DEVICE TO WS-DEV-TOT-ID(WS-DEV-TOT-IDX)
+               MOVE WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+           END-IF.
+           EXIT.
+      * ADDS WS-TALLY-AMOUNT TO THE READ OR WRITE ACCUMULATOR DEPENDING
+      * ON WS-CUR-TYPE, SO THE FINAL REPORT CAN BREAK OUT HEAD MOVEMENT
+      * BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       TALLY-TYPE-THM.
+           IF WS-CUR-TYPE = "W" THEN
+               ADD WS-TALLY-AMOUNT TO WS-WRITE-THM
+           ELSE
+               ADD WS-TALLY-AMOUNT TO WS-READ-THM
+           END-IF.
+           EXIT.
+      * PRINTS ONE LINE PER DISTINCT DEVICE SEEN IN THE QUEUE, SHOWING
+      * HOW MUCH OF THE TOTAL HEAD MOVEMENT WAS SPENT SERVICING THAT
+      * DEVICE'S REQUESTS. LETS A MIXED BATCH BE BROKEN OUT BY VOLUME
+      * INSTEAD OF ONLY REPORTING ONE COMBINED THM.
+       WRITE-DEVICE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY DEVICE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "  " DELIMITED BY SIZE
+                   WS-DEV-TOT-ID(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-DEV-TOT-THM(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           EXIT.
+      * PRINTS THE READ/WRITE HEAD-MOVEMENT SPLIT, SO A MIXED WORKLOAD
+      * CAN BE BROKEN OUT BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       WRITE-TYPE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY REQUEST TYPE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  READ  : " DELIMITED BY SIZE
+               WS-READ-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  WRITE : " DELIMITED BY SIZE
+               WS-WRITE-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * WRITES THE TOTAL HEAD MOVEMENT, AVERAGE SEEK, AND MAXIMUM SEEK
+      * LINES TO THE REPORT FILE
+       WRITE-TOTAL.
+           IF WS-MOVE-COUNT > 0 THEN
+               COMPUTE WS-AVG-SEEK ROUNDED = WS-THM / WS-MOVE-COUNT
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "THM: " DELIMITED BY SIZE
+               WS-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "AVERAGE SEEK: " DELIMITED BY SIZE
+               WS-AVG-SEEK DELIMITED BY SIZE
+               "  MAXIMUM SEEK: " DELIMITED BY SIZE
+               WS-MAX-SEEK DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           COMPUTE WS-EST-SEEK-TIME ROUNDED =
+               (WS-THM * WS-SEEK-MS-PER-CYL) +
+               (WS-NO-PROC * WS-ROTATIONAL-LATENCY-MS).
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ESTIMATED SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           DISPLAY "AVERAGE SEEK: " WS-AVG-SEEK.
+           DISPLAY "MAXIMUM SEEK: " WS-MAX-SEEK.
+           DISPLAY "ESTIMATED SEEK TIME (MS): " WS-EST-SEEK-TIME.
+           EXIT.
+      * CHECKS FOR A LEFTOVER CHECKPOINT FILE FROM AN ABORTED ENTRY RUN
+      * AND, IF THE OPERATOR WANTS TO, RESUMES ENTRY AFTER IT INSTEAD
+      * OF STARTING OVER AT REQUEST #1
+       CHECK-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+      *    AN EMPTY CHECKPOINT FILE STILL OPENS CLEAN - A READ IS
+      *    NEEDED TO CONFIRM A CHECKPOINT RECORD ACTUALLY EXISTS
+      *    BEFORE OFFERING TO RESUME FROM IT. THE FOUND/NOT-FOUND
+      *    DECISION IS MADE BEFORE THE CLOSE, SINCE A SUCCESSFUL
+      *    CLOSE RESETS THE FILE STATUS BACK TO "00" AND WOULD
+      *    ERASE THE AT-END RESULT OTHERWISE
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00" THEN
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY "CHECKPOINT FOUND - RESUME ENTRY FROM LAST "
+                       "CHECKPOINT? (Y/N) " WITH NO ADVANCING
+                   ACCEPT WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+                       THEN
+                       PERFORM LOAD-CHECKPOINT
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           EXIT.
+      * RELOADS THE REQUESTS ALREADY CHECKPOINTED SO THE ENTRY LOOP
+      * CAN PICK UP WHERE IT LEFT OFF
+       LOAD-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO
+                           WS-PROCESSES(WS-RESUME-FROM)
+                       ADD 1 TO WS-RESUME-FROM
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "RESUMING ENTRY AT REQUEST: " WS-RESUME-FROM.
+           EXIT.
+      * REWRITES THE CHECKPOINT FILE WITH EVERY REQUEST ENTERED SO FAR
+      * SO AN ABORTED RUN CAN RESUME INSTEAD OF RE-KEYING FROM SCRATCH
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING WS-CKPT-IDX FROM 2 BY 1 UNTIL WS-CKPT-IDX >
+           I
+               MOVE WS-PROCESSES(WS-CKPT-IDX) TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * CLEARS THE CHECKPOINT FILE ONCE ENTRY FINISHES SUCCESSFULLY SO
+      * THE NEXT RUN DOESN'T OFFER TO RESUME A COMPLETED ENTRY SESSION
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * BATCH-MODE LOADING OF A QUEUED SHIFT'S WORTH OF REQUESTS FROM
+      * A SEQUENTIAL REQUEST-QUEUE FILE INSTEAD OF OPERATOR ACCEPTS
+       LOAD-QUEUE-FROM-FILE.
+           OPEN INPUT QUEUE-FILE.
+           IF WS-QUEUE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN QUEUE FILE: " WS-QUEUE-FILE-NAME
+               DISPLAY "FALLING BACK TO ZERO QUEUED REQUESTS"
+           ELSE
+               PERFORM UNTIL WS-QUEUE-STATUS = "10"
+                   OR WS-NO-PROC >= 100
+                   READ QUEUE-FILE
+                       AT END
+                           MOVE "10" TO WS-QUEUE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NO-PROC
+                           MOVE QR-PROCESS TO WS-PROCESSES(WS-NO-PROC)
+                           IF QR-DEVICE = SPACES
+                               MOVE "D01 " TO WS-DEVICE(WS-NO-PROC)
+                           ELSE
+                               MOVE QR-DEVICE TO WS-DEVICE(WS-NO-PROC)
+                           END-IF
+                           IF QR-TYPE = "W" OR QR-TYPE = "w"
+                               MOVE "W" TO WS-TYPE(WS-NO-PROC)
+                           ELSE
+                               MOVE "R" TO WS-TYPE(WS-NO-PROC)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+           EXIT.
+      * LOADS THE DRIVE-GEOMETRY PROFILE TABLE FROM data/DRIVEGEO.DAT
+      * SO A DISK MODEL CAN BE LOOKED UP BY NAME INSTEAD OF MAKING
+      * THE OPERATOR RE-TYPE THE CYLINDER COUNT EVERY RUN
+       LOAD-DRIVE-PROFILES.
+           MOVE ZEROES TO WS-DRIVE-COUNT.
+           OPEN INPUT DRIVE-FILE.
+           IF WS-DRIVE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN DRIVE PROFILE FILE: "
+                   WS-DRIVE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-DRIVE-STATUS = "10"
+                   OR WS-DRIVE-COUNT >= 20
+                   READ DRIVE-FILE
+                       AT END
+                           MOVE "10" TO WS-DRIVE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DRIVE-COUNT
+                           SET WS-DRIVE-IDX TO WS-DRIVE-COUNT
+                           MOVE DR-MODEL TO
+                               WS-DRIVE-MODEL(WS-DRIVE-IDX)
+                           MOVE DR-CYLS TO
+                               WS-DRIVE-CYLS(WS-DRIVE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE DRIVE-FILE
+           END-IF.
+           EXIT.
+      * SEARCHES THE LOADED DRIVE-GEOMETRY TABLE FOR WS-DISK-MODEL AND
+      * SETS WS-DRIVE-FOUND/WS-DRIVE-IDX WHEN A MATCHING PROFILE EXISTS
+       LOOKUP-DRIVE-PROFILE.
+           MOVE "N" TO WS-DRIVE-FOUND.
+           PERFORM VARYING WS-DRIVE-IDX FROM 1 BY 1
+               UNTIL WS-DRIVE-IDX > WS-DRIVE-COUNT
+               IF WS-DRIVE-MODEL(WS-DRIVE-IDX) = WS-DISK-MODEL THEN
+                   MOVE "Y" TO WS-DRIVE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT.
       * HILO PARAGRAPH TO MOVE FROM HIGHER CYLINDER TO LOWER CYLINDER
       * THEN REACHING THE LOWEST REQUEST WILL REVERSE THE MOVEMENT
        HILO.
@@ -72,7 +746,17 @@
              DISPLAY "HEAD MOVEMENT: " WS-HEAD-M
       *      ADDING THE HEAD MOVEMENT TO THE TOTAL HEAD MOVEMENT
              COMPUTE WS-THM = WS-THM + WS-HEAD-M
+             MOVE WS-DEVICE(I - 1) TO WS-CUR-DEVICE
+             MOVE WS-TYPE(I - 1) TO WS-CUR-TYPE
+             MOVE WS-P2S TO WS-PLOT-CYL
+             PERFORM WRITE-DETAIL
            END-PERFORM.
+      *    THE HEAD IS NOW SITTING AT THE LOWEST CYLINDER IN THE TABLE -
+      *    CHECK FOR A MID-RUN ARRIVAL BEFORE SWEEPING BACK UP, SO A NEW
+      *    REQUEST IS PICKED UP BY THE REMAINING HALF OF THE SWEEP
+           MOVE WS-PROCESSES(1) TO WS-CUR-POS.
+           MOVE "D" TO WS-ARRIVAL-DIR.
+           PERFORM CHECK-ARRIVAL.
            IF WS-START-IDX >= WS-NO-PROC THEN
              EXIT
            END-IF.
@@ -84,12 +768,16 @@
              IF I IS EQUAL TO 1 THEN
                MOVE WS-PROCESSES(WS-START-IDX + 1) TO WS-P1S
                MOVE WS-PROCESSES(I) TO WS-P2S
+               MOVE WS-DEVICE(WS-START-IDX + 1) TO WS-CUR-DEVICE
+               MOVE WS-TYPE(WS-START-IDX + 1) TO WS-CUR-TYPE
                MOVE WS-START-IDX TO I
       *    ELSE MOVING BY 1 ASCENDINGLY, COMPUTE FOR THE HEAD MOVEMENT
       *    UNTIL IT REACHES THE HIGHEST REQUEST
              ELSE
                MOVE WS-PROCESSES(I + 1) TO WS-P1S
                MOVE WS-PROCESSES(I) TO WS-P2S
+               MOVE WS-DEVICE(I + 1) TO WS-CUR-DEVICE
+               MOVE WS-TYPE(I + 1) TO WS-CUR-TYPE
              END-IF
       *    COMPUTING FOR THE HEAD MOVEMENT
              COMPUTE WS-HEAD-M = WS-P1S - WS-P2S
@@ -97,9 +785,12 @@
              DISPLAY "HEAD MOVEMENT: " WS-HEAD-M
       *    ADDING THE HAD MOVEMENT TO THE TOTAL HEAD MOVEMENT
              COMPUTE WS-THM = WS-THM + WS-HEAD-M
+             MOVE WS-P1S TO WS-PLOT-CYL
+             PERFORM WRITE-DETAIL
            END-PERFORM.
       *    DISPLAYING THE TOTAL HEAD MOVEMENT
            DISPLAY "THM: " WS-THM.
+           PERFORM WRITE-TOTAL.
            EXIT.
       * LOHI PARAGRAPH TO MOVE FROM LOWER CYLINDER TO HIGHER CYLINDER
       * THEN REACHING THE HIGHEST REQUEST WILL REVERSE THE MOVEMENT
@@ -116,7 +807,18 @@
              DISPLAY "HEAD MOVEMENT: " WS-HEAD-M
       *      ADDING THE HEAD MOVEMENT TO THE TOTAL HEAD MOVEMENT
              COMPUTE WS-THM = WS-THM + WS-HEAD-M
+             MOVE WS-DEVICE(I + 1) TO WS-CUR-DEVICE
+             MOVE WS-TYPE(I + 1) TO WS-CUR-TYPE
+             MOVE WS-P1S TO WS-PLOT-CYL
+             PERFORM WRITE-DETAIL
            END-PERFORM.
+      *    THE HEAD IS NOW SITTING AT THE HIGHEST CYLINDER IN THE
+      *    TABLE - CHECK FOR A MID-RUN ARRIVAL BEFORE SWEEPING BACK
+      *    DOWN, SO A NEW REQUEST IS PICKED UP BY THE REMAINING HALF
+      *    OF THE SWEEP
+           MOVE WS-PROCESSES(WS-NO-PROC) TO WS-CUR-POS.
+           MOVE "U" TO WS-ARRIVAL-DIR.
+           PERFORM CHECK-ARRIVAL.
            IF WS-START-IDX <= 1 THEN
              EXIT
            END-IF.
@@ -128,12 +830,16 @@
              IF I IS EQUAL TO WS-NO-PROC THEN
                MOVE WS-PROCESSES(I) TO WS-P1S
                MOVE WS-PROCESSES(WS-START-IDX - 1) TO WS-P2S
+               MOVE WS-DEVICE(WS-START-IDX - 1) TO WS-CUR-DEVICE
+               MOVE WS-TYPE(WS-START-IDX - 1) TO WS-CUR-TYPE
                MOVE WS-START-IDX TO I
       *    ELSE MOVING BY 1 DESCENDINGLY, COMPUTE FOR THE HEAD MOVEMENT
       *    UNTIL IT REACHES THE LOWEST REQUEST
              ELSE
                MOVE WS-PROCESSES(I) TO WS-P1S
                MOVE WS-PROCESSES(I - 1) TO WS-P2S
+               MOVE WS-DEVICE(I - 1) TO WS-CUR-DEVICE
+               MOVE WS-TYPE(I - 1) TO WS-CUR-TYPE
              END-IF
       *      COMPUTING FOR THE HEAD MOVEMENT
              COMPUTE WS-HEAD-M = WS-P1S - WS-P2S
@@ -141,9 +847,12 @@
              DISPLAY "HEAD MOVEMENT: " WS-HEAD-M
       *      ADDING THE HEAD MOVEMENT TO THE TOTAL HEAD MOVEMENT
              COMPUTE WS-THM = WS-THM + WS-HEAD-M
+             MOVE WS-P2S TO WS-PLOT-CYL
+             PERFORM WRITE-DETAIL
            END-PERFORM.
       *    DISPLAYING THE TOTAL HEAD MOVEMENT
            DISPLAY "THM: " WS-THM.
+           PERFORM WRITE-TOTAL.
            EXIT.
       * BUBBLE SORT PARAGRAPH
        BUBBLE-SORT.
@@ -153,6 +862,12 @@
                  MOVE WS-PROCESSES(J) TO TEMP
                  MOVE WS-PROCESSES(J + 1) TO WS-PROCESSES(J)
                  MOVE TEMP TO WS-PROCESSES(J + 1)
+                 MOVE WS-DEVICE(J) TO WS-CUR-DEVICE
+                 MOVE WS-DEVICE(J + 1) TO WS-DEVICE(J)
+                 MOVE WS-CUR-DEVICE TO WS-DEVICE(J + 1)
+                 MOVE WS-TYPE(J) TO WS-CUR-TYPE
+                 MOVE WS-TYPE(J + 1) TO WS-TYPE(J)
+                 MOVE WS-CUR-TYPE TO WS-TYPE(J + 1)
                END-IF
              END-PERFORM
            END-PERFORM.
@@ -160,10 +875,113 @@
       * FIND START PARAGRAPH
        FIND-START.
       *    LOOPING TO FIND THE STARTING HEAD OF THE LOOK ALGORITHM
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-NO-PROC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
              IF WS-PROCESSES(I) IS EQUAL TO WS-START
                MOVE I TO WS-START-IDX
              END-IF
            END-PERFORM.
            EXIT.
+      * OPENS THE OPTIONAL MID-RUN ARRIVALS FILE IN BATCH MODE. THE
+      * FILE IS OPTIONAL - IF IT IS NOT PRESENT THIS RUN SIMPLY HAS NO
+      * DYNAMIC ARRIVALS, SO NO WARNING IS RAISED THE WAY
+      * LOAD-QUEUE-FROM-FILE RAISES ONE FOR A MISSING QUEUE FILE.
+       OPEN-ARRIVALS.
+           OPEN INPUT ARRIVAL-FILE.
+           IF WS-ARRIVAL-STATUS = "00" THEN
+               MOVE "Y" TO WS-ARRIVAL-OPEN
+           ELSE
+               MOVE "N" TO WS-ARRIVAL-OPEN
+           END-IF.
+           EXIT.
+      * CLOSES THE ARRIVALS FILE IF IT WAS STILL OPEN WHEN THE RUN
+      * FINISHED - E.G. THE QUEUE FILLED BEFORE THE ARRIVALS FILE RAN
+      * OUT OF RECORDS
+       CLOSE-ARRIVALS.
+           IF WS-ARRIVAL-OPEN = "Y" THEN
+               CLOSE ARRIVAL-FILE
+           END-IF.
+           EXIT.
+      * CALLED BETWEEN THE TWO HALVES OF THE SWEEP, WITH WS-CUR-POS
+      * ALREADY SET TO THE CYLINDER THE HEAD IS CURRENTLY SITTING AT.
+      * READS ONE RECORD FROM THE OPTIONAL ARRIVALS FILE, IF STILL
+      * OPEN, SPLICES IT INTO THE WORKLOAD, RE-SORTS, AND RE-LOCATES
+      * THE HEAD'S INDEX SO THE REMAINING HALF OF THE SWEEP PICKS UP
+      * THE NEW REQUEST ALONG WITH EVERYTHING ELSE STILL UNSERVICED
+       CHECK-ARRIVAL.
+           IF WS-ARRIVAL-OPEN = "Y" AND WS-NO-PROC < 99 THEN
+               READ ARRIVAL-FILE
+                   AT END
+                       MOVE "N" TO WS-ARRIVAL-OPEN
+                       CLOSE ARRIVAL-FILE
+                   NOT AT END
+      *                THE HEAD HAS NOT PHYSICALLY REACHED THE NEW
+      *                REQUEST YET IF IT LANDS PAST THE EXTREME JUST
+      *                REACHED - SERVICE THAT ONE EXTRA STOP BEFORE
+      *                THE TABLE IS RE-SORTED OUT FROM UNDER IT
+                       IF (WS-ARRIVAL-DIR = "D" AND
+                               AR-PROCESS < WS-CUR-POS) OR
+                          (WS-ARRIVAL-DIR = "U" AND
+                               AR-PROCESS > WS-CUR-POS) THEN
+                           PERFORM SERVICE-FAR-ARRIVAL
+                       END-IF
+                       PERFORM INSERT-ARRIVAL
+                       PERFORM BUBBLE-SORT
+      *                A FAR ARRIVAL ALWAYS BECOMES THE NEW EXTREME
+      *                AFTER THE SORT, WHICH CAN LAND IT ON THE VERY
+      *                LAST TABLE ENTRY - THE BOUND MUST CHECK THAT
+      *                ENTRY TOO, NOT STOP ONE SHORT OF IT
+                       PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > WS-NO-PROC
+                           IF WS-PROCESSES(I) IS EQUAL TO WS-CUR-POS
+                               MOVE I TO WS-START-IDX
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-IF.
+           EXIT.
+      * THE ARRIVAL LANDED BEYOND WHERE THE SWEEP JUST TURNED AROUND -
+      * MOVE THE HEAD THE REST OF THE WAY OUT TO IT NOW, AS ONE MORE
+      * EXPLICIT STOP, BEFORE THE UPCOMING REVERSAL LEG IS COMPUTED
+      * FROM WS-CUR-POS
+       SERVICE-FAR-ARRIVAL.
+           IF WS-ARRIVAL-DIR = "D" THEN
+               COMPUTE WS-HEAD-M = WS-CUR-POS - AR-PROCESS
+           ELSE
+               COMPUTE WS-HEAD-M = AR-PROCESS - WS-CUR-POS
+           END-IF.
+           DISPLAY "HEAD MOVEMENT: " WS-HEAD-M.
+           COMPUTE WS-THM = WS-THM + WS-HEAD-M.
+           IF AR-DEVICE = SPACES
+               MOVE "D01 " TO WS-CUR-DEVICE
+           ELSE
+               MOVE AR-DEVICE TO WS-CUR-DEVICE
+           END-IF.
+           IF AR-TYPE = "W" OR AR-TYPE = "w"
+               MOVE "W" TO WS-CUR-TYPE
+           ELSE
+               MOVE "R" TO WS-CUR-TYPE
+           END-IF.
+           MOVE AR-PROCESS TO WS-PLOT-CYL.
+           PERFORM WRITE-DETAIL.
+           MOVE AR-PROCESS TO WS-CUR-POS.
+           EXIT.
+      * APPENDS ONE MID-RUN ARRIVAL TO THE END OF WS-PROCESSES -
+      * CHECK-ARRIVAL RE-SORTS THE WHOLE TABLE RIGHT AFTERWARD, SO IT
+      * DOES NOT NEED TO LAND IN SORTED POSITION HERE
+       INSERT-ARRIVAL.
+           ADD 1 TO WS-NO-PROC.
+           MOVE AR-PROCESS TO WS-PROCESSES(WS-NO-PROC).
+           IF AR-DEVICE = SPACES
+               MOVE "D01 " TO WS-DEVICE(WS-NO-PROC)
+           ELSE
+               MOVE AR-DEVICE TO WS-DEVICE(WS-NO-PROC)
+           END-IF.
+           IF AR-TYPE = "W" OR AR-TYPE = "w"
+               MOVE "W" TO WS-TYPE(WS-NO-PROC)
+           ELSE
+               MOVE "R" TO WS-TYPE(WS-NO-PROC)
+           END-IF.
+           DISPLAY "MID-RUN ARRIVAL: REQUEST " AR-PROCESS
+               " (" AR-DEVICE ") SPLICED INTO QUEUE".
+           EXIT.
        END PROGRAM LOOK-DISK-ALGORITHM.
