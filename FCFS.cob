@@ -6,42 +6,635 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISK-SCHEDULING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DRIVE-FILE ASSIGN TO DYNAMIC WS-DRIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC WS-EXPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           02  QR-PROCESS PIC 9(3).
+           02  FILLER PIC X.
+           02  QR-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  QR-TYPE PIC X.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(100).
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(3).
+       FD  DRIVE-FILE.
+       01  DRIVE-RECORD.
+           02  DR-MODEL PIC X(20).
+           02  DR-CYLS PIC 9(3).
+      *    FINAL SERVICE ORDER, FOR HANDOFF TO A DOWNSTREAM
+      *    CAPACITY-PLANNING TOOL - ONE FIXED-POSITION RECORD PER STOP
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           02  EX-SEQ PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-CYLINDER PIC 9(3).
+           02  FILLER PIC X.
+           02  EX-DEVICE PIC X(4).
+           02  FILLER PIC X.
+           02  EX-CUM-THM PIC 9(4).
        WORKING-STORAGE SECTION.
-       01 WS-SIZE PIC 99 VALUE ZEROES.
-       01 WS-PROC PIC 99 VALUE ZEROES.
-       01 WS-NUM-PROC PIC 9(2) VALUE ZEROES.
-       01 WS-HEAD PIC 99 VALUE ZEROES.
-       01 TEMP PIC 9(2).
-       01 WS-P1S PIC 99 VALUE ZEROES.
-       01 WS-P2S PIC 99 VALUE ZEROES.
-       01 WS-SUM PIC 999 VALUE ZEROES.
-       01 WS-RES PIC 999 VALUE ZEROES.
-       01 WS-PROCESSES OCCURS 30 TIMES INDEXED BY WS-IDX.
-           02 WS-PROCESS PIC 9(2) VALUE ZEROES.
-       01 WS-P-SUM OCCURS 30 TIMES INDEXED BY WS-ID-X.
-           02 WS-S PIC 9(2) VALUE ZEROES.
+       01 WS-SIZE PIC 9(3) VALUE ZEROES.
+       01 WS-NUM-CHECK PIC X(3) JUSTIFIED RIGHT
+           VALUE SPACES.
+       01 WS-PROC PIC 9(3) VALUE ZEROES.
+       01 WS-NUM-PROC PIC 9(3) VALUE ZEROES.
+       01 WS-TABLE-SIZE PIC 9(3) VALUE ZEROES.
+       01 WS-HEAD PIC 9(3) VALUE ZEROES.
+       01 TEMP PIC 9(3).
+       01 WS-P1S PIC 9(3) VALUE ZEROES.
+       01 WS-P2S PIC 9(3) VALUE ZEROES.
+       01 WS-SUM PIC 9(4) VALUE ZEROES.
+       01 WS-RES PIC 9(4) VALUE ZEROES.
+      * INDEPENDENT CROSS-CHECK TOTAL - SUM OF THE PER-DEVICE THM
+      * TABLE, RECONCILED AGAINST WS-SUM SO A SILENT DEVICE-TABLE
+      * OVERFLOW OR TALLYING BUG DOES NOT GO UNNOTICED
+       01 WS-RECON-THM PIC 9(4) VALUE ZEROES.
+       01 WS-MAX-SEEK PIC 9(4) VALUE ZEROES.
+      *    ASCII HEAD-MOVEMENT PLOT - EACH STOP IS RENDERED AS A "*"
+      *    ON A 51-COLUMN BAR SCALED TO THE DISK'S CYLINDER COUNT
+       01 WS-PLOT-CYL PIC 9(3) VALUE ZEROES.
+       01 WS-PLOT-COL PIC 9(2) VALUE ZEROES.
+       01 WS-PLOT-BAR PIC X(51) VALUE SPACES.
+       01 WS-AVG-SEEK PIC 9(4)V99 VALUE ZEROES.
+       01 WS-START-HEAD PIC 9(3) VALUE ZEROES.
+       01 WS-CHECKPOINT-FILE-NAME PIC X(40) VALUE "data/FCFSCKPT.DAT".
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE ZEROES.
+       01 WS-RESUME-FROM PIC 9(3) VALUE ZEROES.
+       01 WS-RESUME-ANSWER PIC X VALUE "N".
+       01 WS-CKPT-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-PROCESSES OCCURS 0 TO 100 TIMES DEPENDING ON WS-TABLE-SIZE
+           INDEXED BY WS-IDX.
+           02 WS-PROCESS PIC 9(3) VALUE ZEROES.
+      *    DEVICE/VOLUME ID THIS REQUEST WAS QUEUED AGAINST, SO A MIXED
+      *    BATCH CAN BE REPORTED AS A SEPARATE THM PER DEVICE INSTEAD OF
+      *    ONE COMBINED TOTAL
+           02 WS-DEVICE PIC X(4) VALUE "D01 ".
+      *    REQUEST TYPE - "R" FOR READ OR "W" FOR WRITE, SO A MIXED
+      *    WORKLOAD CAN BE REPORTED AS SEPARATE READ/WRITE THM TOTALS
+           02 WS-TYPE PIC X VALUE "R".
+       01 WS-P-SUM OCCURS 100 TIMES INDEXED BY WS-ID-X.
+           02 WS-S PIC 9(3) VALUE ZEROES.
+       01 WS-CUR-DEVICE PIC X(4) VALUE SPACES.
+       01 WS-TALLY-AMOUNT PIC 9(4) VALUE ZEROES.
+       01 WS-DEV-FOUND PIC X VALUE "N".
+      *    PER-DEVICE THM ACCUMULATOR, TALLIED AS EACH SEEK SEGMENT'S
+      *    DESTINATION DEVICE IS IDENTIFIED
+       01 WS-DEV-TOT-COUNT PIC 9(2) VALUE ZEROES.
+       01 WS-DEV-TOTALS OCCURS 0 TO 20 TIMES
+           DEPENDING ON WS-DEV-TOT-COUNT INDEXED BY WS-DEV-TOT-IDX.
+           02 WS-DEV-TOT-ID PIC X(4) VALUE SPACES.
+           02 WS-DEV-TOT-THM PIC 9(4) VALUE ZEROES.
+       01 WS-QUEUE-FILE-NAME PIC X(40) VALUE "data/FCFSQUE.DAT".
+       01 WS-QUEUE-STATUS PIC XX VALUE ZEROES.
+       01 WS-BATCH-MODE PIC X VALUE "N".
+       01 WS-REPORT-FILE-NAME PIC X(40) VALUE "reports/FCFSRPT.TXT".
+       01 WS-REPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-HISTORY-FILE-NAME PIC X(40) VALUE "logs/RUNHISTORY.LOG".
+       01 WS-HISTORY-STATUS PIC XX VALUE ZEROES.
+       01 WS-EXPORT-FILE-NAME PIC X(40) VALUE "exports/FCFSEXP.DAT".
+       01 WS-EXPORT-STATUS PIC XX VALUE ZEROES.
+       01 WS-EXPORT-SEQ PIC 9(3) VALUE ZEROES.
+      *    SEPARATE READ/WRITE HEAD-MOVEMENT ACCUMULATORS, TALLIED THE
+      *    SAME WAY AS THE PER-DEVICE TOTALS, SO A MIXED READ/WRITE
+      *    WORKLOAD CAN BE BROKEN OUT BY TRAFFIC TYPE
+       01 WS-READ-THM PIC 9(4) VALUE ZEROES.
+       01 WS-WRITE-THM PIC 9(4) VALUE ZEROES.
+       01 WS-CUR-TYPE PIC X VALUE "R".
+      * SHARED RUN-HEADER FIELDS (OPERATOR ID, RUN DATE, DISK MODEL)
+       COPY RUNHEAD.
+      * SHARED DISK-TIMING CONSTANTS FOR ESTIMATED ELAPSED SEEK TIME
+       COPY SEEKTIME.
+      * SHARED DRIVE-GEOMETRY PROFILE TABLE
+       COPY DRVGEO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "FIRST COME FIRST SERVE".
-            DISPLAY "ENTER DISK SIZE: " WITH NO ADVANCING.
-            ACCEPT WS-SIZE.
-            DISPLAY "ENTER NUMBER OF PROCESS: " WITH NO ADVANCING.
-            ACCEPT WS-NUM-PROC.
-            DISPLAY "ENTER STARTING POINT: " WITH NO ADVANCING.
-            ACCEPT WS-HEAD.
-            MOVE WS-HEAD TO WS-PROCESSES(1).
-            PERFORM VARYING TEMP FROM 2 BY 1 UNTIL TEMP > WS-NUM-PROC
-            + 1
-               DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
-               ACCEPT WS-PROC
-               SET WS-IDX TO TEMP
-               MOVE WS-PROC TO WS-PROCESSES(WS-IDX)
+            DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+            ACCEPT WS-OPERATOR-ID.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            DISPLAY "ENTER DISK MODEL: " WITH NO ADVANCING.
+            ACCEPT WS-DISK-MODEL.
+            PERFORM LOAD-DRIVE-PROFILES.
+            PERFORM LOOKUP-DRIVE-PROFILE.
+            IF WS-DRIVE-FOUND = "Y" THEN
+                MOVE WS-DRIVE-CYLS(WS-DRIVE-IDX) TO WS-SIZE
+                DISPLAY "DRIVE PROFILE FOUND - DISK SIZE: " WS-SIZE
+            ELSE
+                MOVE SPACES TO WS-NUM-CHECK
+                PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+                    DISPLAY "ENTER DISK SIZE: " WITH NO ADVANCING
+                    ACCEPT WS-NUM-CHECK
+                    IF WS-NUM-CHECK NOT = SPACES
+                        INSPECT WS-NUM-CHECK
+                            REPLACING LEADING SPACE BY ZERO
+                    END-IF
+                    IF WS-NUM-CHECK NOT NUMERIC THEN
+                        DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                    END-IF
+                END-PERFORM
+                MOVE WS-NUM-CHECK TO WS-SIZE
+            END-IF.
+            DISPLAY "BATCH MODE - LOAD REQUESTS FROM QUEUE FILE? (Y/N)"
+                WITH NO ADVANCING.
+            ACCEPT WS-BATCH-MODE.
+            MOVE WS-SIZE TO WS-HEAD.
+            PERFORM UNTIL WS-HEAD < WS-SIZE
+                MOVE SPACES TO WS-NUM-CHECK
+                DISPLAY "ENTER STARTING POINT: " WITH NO ADVANCING
+                ACCEPT WS-NUM-CHECK
+                IF WS-NUM-CHECK NOT = SPACES
+                    INSPECT WS-NUM-CHECK
+                        REPLACING LEADING SPACE BY ZERO
+                END-IF
+                IF WS-NUM-CHECK NOT NUMERIC THEN
+                    DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                    MOVE WS-SIZE TO WS-HEAD
+                ELSE
+                    MOVE WS-NUM-CHECK TO WS-HEAD
+                    IF WS-HEAD > WS-SIZE
+                        DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+                    END-IF
+                END-IF
             END-PERFORM.
+            MOVE WS-HEAD TO WS-START-HEAD.
+            IF WS-BATCH-MODE IS EQUAL TO "Y" OR WS-BATCH-MODE IS
+                EQUAL TO "y" THEN
+                MOVE 1 TO WS-TABLE-SIZE
+                MOVE WS-HEAD TO WS-PROCESSES(1)
+                MOVE "SYS " TO WS-DEVICE(1)
+                MOVE "R" TO WS-TYPE(1)
+                PERFORM LOAD-QUEUE-FROM-FILE
+            ELSE
+                MOVE SPACES TO WS-NUM-CHECK
+                PERFORM UNTIL WS-NUM-CHECK IS NUMERIC
+                    DISPLAY "ENTER NUMBER OF PROCESS: "
+                        WITH NO ADVANCING
+                    ACCEPT WS-NUM-CHECK
+                    IF WS-NUM-CHECK NOT = SPACES
+                        INSPECT WS-NUM-CHECK
+                            REPLACING LEADING SPACE BY ZERO
+                    END-IF
+                    IF WS-NUM-CHECK NOT NUMERIC THEN
+                        DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                    ELSE
+                        MOVE WS-NUM-CHECK TO WS-NUM-PROC
+      *                 WS-TABLE-SIZE = WS-NUM-PROC + 1 (THE STARTING
+      *                 HEAD TAKES SLOT 1), AND THE TABLE ITSELF ONLY
+      *                 GOES UP TO 100 - SAME CEILING THE BATCH LOADER
+      *                 GUARDS WITH WS-TABLE-SIZE >= 100
+                        IF WS-NUM-PROC + 1 >= 100 THEN
+                            DISPLAY "TOO MANY PROCESSES - 99 MAXIMUM"
+                            MOVE SPACES TO WS-NUM-CHECK
+                        END-IF
+                    END-IF
+                END-PERFORM
+                MOVE WS-NUM-CHECK TO WS-NUM-PROC
+                COMPUTE WS-TABLE-SIZE = WS-NUM-PROC + 1
+                MOVE WS-HEAD TO WS-PROCESSES(1)
+                MOVE "SYS " TO WS-DEVICE(1)
+                MOVE "R" TO WS-TYPE(1)
+                PERFORM CHECK-CHECKPOINT
+                PERFORM VARYING TEMP FROM WS-RESUME-FROM BY 1 UNTIL
+                TEMP > WS-NUM-PROC + 1
+                   MOVE SPACES TO WS-NUM-CHECK
+                   DISPLAY "ENTER A PROCESS: " WITH NO ADVANCING
+                   ACCEPT WS-NUM-CHECK
+                   IF WS-NUM-CHECK NOT = SPACES
+                       INSPECT WS-NUM-CHECK
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+                   IF WS-NUM-CHECK NOT NUMERIC THEN
+                       DISPLAY "INVALID INPUT - NUMBERS ONLY"
+                       SUBTRACT 1 FROM TEMP
+                   ELSE
+                       MOVE WS-NUM-CHECK TO WS-PROC
+                       IF WS-PROC > WS-SIZE THEN
+                           DISPLAY "YOU EXCEED THE SIZE OF CYLINDER"
+                           SUBTRACT 1 FROM TEMP
+                       ELSE
+                           SET WS-IDX TO TEMP
+                           MOVE WS-PROC TO WS-PROCESSES(WS-IDX)
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+                END-PERFORM
+                PERFORM CLEAR-CHECKPOINT
+            END-IF.
+            PERFORM OPEN-REPORT.
+            PERFORM OPEN-EXPORT.
+            PERFORM WRITE-PLOT-HEADER.
+            MOVE WS-START-HEAD TO WS-PLOT-CYL.
+            PERFORM WRITE-PLOT-POINT.
             PERFORM COMPUTE-P.
                 DISPLAY "SUM: " WS-SUM.
-            STOP RUN.
+                DISPLAY "AVERAGE SEEK: " WS-AVG-SEEK.
+                DISPLAY "MAXIMUM SEEK: " WS-MAX-SEEK.
+                DISPLAY "ESTIMATED SEEK TIME (MS): " WS-EST-SEEK-TIME.
+            PERFORM CLOSE-REPORT.
+            PERFORM CLOSE-EXPORT.
+            PERFORM WRITE-HISTORY.
+            GOBACK.
+      * OPENS THE REPORT FILE AND WRITES THE RUN HEADER CARRYING THE
+      * RUN DATE, OPERATOR ID, AND THE INPUT PARAMETERS FOR THIS RUN
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "FCFS DISK SCHEDULING REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DISK SIZE: " DELIMITED BY SIZE
+               WS-SIZE DELIMITED BY SIZE
+               "  STARTING HEAD: " DELIMITED BY SIZE
+               WS-HEAD DELIMITED BY SIZE
+               "  NUMBER OF REQUESTS: " DELIMITED BY SIZE
+               WS-NUM-PROC DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * CLOSES THE REPORT FILE AFTER THE TOTAL HAS BEEN WRITTEN
+       CLOSE-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL HEAD MOVEMENT (SUM): " DELIMITED BY SIZE
+               WS-SUM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "AVERAGE SEEK: " DELIMITED BY SIZE
+               WS-AVG-SEEK DELIMITED BY SIZE
+               "  MAXIMUM SEEK: " DELIMITED BY SIZE
+               WS-MAX-SEEK DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ESTIMATED SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM RECONCILE-THM.
+           PERFORM WRITE-DEVICE-BREAKDOWN.
+           PERFORM WRITE-TYPE-BREAKDOWN.
+           CLOSE REPORT-FILE.
+           EXIT.
+      * INDEPENDENTLY RE-DERIVES TOTAL HEAD MOVEMENT BY SUMMING THE
+      * PER-DEVICE THM TABLE BUILT DURING THE RUN AND COMPARES IT
+      * AGAINST THE RUNNING WS-SUM ACCUMULATOR. THE TWO ARE FED FROM
+      * THE SAME WS-TALLY-AMOUNT AT EACH SEGMENT, SO A MISMATCH MEANS
+      * EITHER THE DEVICE TABLE OVERFLOWED (MORE THAN 20 DISTINCT
+      * DEVICES IN ONE QUEUE) OR A TALLYING DEFECT DROPPED A SEGMENT.
+       RECONCILE-THM.
+           MOVE ZEROES TO WS-RECON-THM.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               ADD WS-DEV-TOT-THM(WS-DEV-TOT-IDX) TO WS-RECON-THM
+           END-PERFORM.
+           IF WS-RECON-THM NOT = WS-SUM THEN
+               DISPLAY "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   WS-RECON-THM " BUT OVERALL THM IS " WS-SUM
+               MOVE SPACES TO REPORT-LINE
+               STRING "RECONCILIATION WARNING - DEVICE TOTALS SUM TO "
+                   DELIMITED BY SIZE
+                   WS-RECON-THM DELIMITED BY SIZE
+                   " BUT OVERALL THM IS " DELIMITED BY SIZE
+                   WS-SUM DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           EXIT.
+      * PRINTS ONE LINE PER DISTINCT DEVICE SEEN IN THE QUEUE, SHOWING
+      * HOW MUCH OF THE TOTAL HEAD MOVEMENT WAS SPENT SERVICING THAT
+      * DEVICE'S REQUESTS. LETS A MIXED BATCH BE BROKEN OUT BY VOLUME
+      * INSTEAD OF ONLY REPORTING ONE COMBINED THM.
+       WRITE-DEVICE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY DEVICE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "  " DELIMITED BY SIZE
+                   WS-DEV-TOT-ID(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-DEV-TOT-THM(WS-DEV-TOT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           EXIT.
+      * PRINTS THE READ/WRITE HEAD-MOVEMENT SPLIT, SO A MIXED WORKLOAD
+      * CAN BE BROKEN OUT BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       WRITE-TYPE-BREAKDOWN.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT BY REQUEST TYPE:" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  READ  : " DELIMITED BY SIZE
+               WS-READ-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  WRITE : " DELIMITED BY SIZE
+               WS-WRITE-THM DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * WRITES THE PLOT SECTION HEADING ONCE, BEFORE THE FIRST STOP IS
+      * PLOTTED
+       WRITE-PLOT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "HEAD MOVEMENT PLOT (POSITION SCALED 0-50):"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * PLOTS ONE STOP OF THE HEAD'S TRAVEL AS A "*" ON A 51-COLUMN BAR,
+      * SCALED FROM WS-PLOT-CYL AGAINST THE DISK'S CYLINDER COUNT, SO A
+      * SEEK PATTERN CAN BE EYEBALLED WITHOUT WORKING BACK FROM THE RAW
+      * HEAD MOVEMENT NUMBERS
+       WRITE-PLOT-POINT.
+           MOVE SPACES TO WS-PLOT-BAR.
+           IF WS-SIZE > 0 THEN
+               COMPUTE WS-PLOT-COL = (WS-PLOT-CYL * 50) / WS-SIZE
+           ELSE
+               MOVE ZEROES TO WS-PLOT-COL
+           END-IF.
+           MOVE "*" TO WS-PLOT-BAR(WS-PLOT-COL + 1:1).
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  CYL " DELIMITED BY SIZE
+               WS-PLOT-CYL DELIMITED BY SIZE
+               " |" DELIMITED BY SIZE
+               WS-PLOT-BAR DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           EXIT.
+      * OPENS THE SERVICE-ORDER EXPORT FILE AND WRITES THE STARTING
+      * HEAD POSITION AS THE FIRST RECORD (SEQUENCE 000)
+       OPEN-EXPORT.
+           OPEN OUTPUT EXPORT-FILE.
+           MOVE ZEROES TO WS-EXPORT-SEQ.
+           MOVE WS-START-HEAD TO WS-PLOT-CYL.
+           MOVE "SYS " TO WS-CUR-DEVICE.
+           PERFORM WRITE-EXPORT-LINE.
+           EXIT.
+      * CLOSES THE SERVICE-ORDER EXPORT FILE
+       CLOSE-EXPORT.
+           CLOSE EXPORT-FILE.
+           EXIT.
+      * APPENDS ONE RECORD TO THE SERVICE-ORDER EXPORT FILE FOR THE
+      * CURRENT STOP - CYLINDER, DEVICE, AND RUNNING TOTAL HEAD
+      * MOVEMENT - SO A DOWNSTREAM CAPACITY-PLANNING TOOL CAN REPLAY
+      * THE EXACT ORDER THIS RUN SERVICED REQUESTS IN
+       WRITE-EXPORT-LINE.
+           MOVE SPACES TO EXPORT-RECORD.
+           MOVE WS-EXPORT-SEQ TO EX-SEQ.
+           MOVE WS-PLOT-CYL TO EX-CYLINDER.
+           MOVE WS-CUR-DEVICE TO EX-DEVICE.
+           MOVE WS-SUM TO EX-CUM-THM.
+           WRITE EXPORT-RECORD.
+           ADD 1 TO WS-EXPORT-SEQ.
+           EXIT.
+      * FINDS OR CREATES THE WS-DEV-TOTALS ENTRY FOR WS-CUR-DEVICE AND
+      * ADDS WS-TALLY-AMOUNT TO ITS RUNNING THM. CALLED ONCE PER HEAD
+      * MOVEMENT SEGMENT, ATTRIBUTING EACH SEGMENT'S COST TO THE
+      * DEVICE THE DESTINATION CYLINDER BELONGS TO.
+       TALLY-DEVICE-THM.
+           MOVE "N" TO WS-DEV-FOUND.
+           PERFORM VARYING WS-DEV-TOT-IDX FROM 1 BY 1
+               UNTIL WS-DEV-TOT-IDX > WS-DEV-TOT-COUNT
+               IF WS-DEV-TOT-ID(WS-DEV-TOT-IDX) = WS-CUR-DEVICE
+                   ADD WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+                   MOVE "Y" TO WS-DEV-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DEV-FOUND = "N" AND WS-DEV-TOT-COUNT < 20 THEN
+               ADD 1 TO WS-DEV-TOT-COUNT
+               SET WS-DEV-TOT-IDX TO WS-DEV-TOT-COUNT
+               MOVE WS-CUR-DEVICE TO WS-DEV-TOT-ID(WS-DEV-TOT-IDX)
+               MOVE WS-TALLY-AMOUNT TO WS-DEV-TOT-THM(WS-DEV-TOT-IDX)
+           END-IF.
+           EXIT.
+      * ADDS WS-TALLY-AMOUNT TO THE READ OR WRITE ACCUMULATOR DEPENDING
+      * ON WS-CUR-TYPE, SO THE FINAL REPORT CAN BREAK OUT HEAD MOVEMENT
+      * BY REQUEST TYPE IN ADDITION TO BY DEVICE.
+       TALLY-TYPE-THM.
+           IF WS-CUR-TYPE = "W" THEN
+               ADD WS-TALLY-AMOUNT TO WS-WRITE-THM
+           ELSE
+               ADD WS-TALLY-AMOUNT TO WS-READ-THM
+           END-IF.
+           EXIT.
+      * APPENDS ONE SUMMARY LINE FOR THIS RUN TO THE SHARED RUN-HISTORY
+      * LOG SO PERFORMANCE CAN BE TRENDED ACROSS SHIFTS AND WEEKS.
+      * OPEN EXTEND FAILS WITH STATUS 35 IF THE LOG DOES NOT YET EXIST,
+      * SO FALL BACK TO OPEN OUTPUT TO CREATE IT ON THE FIRST RUN.
+       WRITE-HISTORY.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35" THEN
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE SPACES TO HISTORY-LINE.
+           STRING "FCFS" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               "  DISK SIZE: " DELIMITED BY SIZE
+               WS-SIZE DELIMITED BY SIZE
+               "  STARTING HEAD: " DELIMITED BY SIZE
+               WS-START-HEAD DELIMITED BY SIZE
+               "  REQUESTS: " DELIMITED BY SIZE
+               WS-NUM-PROC DELIMITED BY SIZE
+               "  THM: " DELIMITED BY SIZE
+               WS-SUM DELIMITED BY SIZE
+               "  EST SEEK TIME (MS): " DELIMITED BY SIZE
+               WS-EST-SEEK-TIME DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           WRITE HISTORY-LINE.
+           CLOSE HISTORY-FILE.
+           EXIT.
+      * CHECKS FOR A LEFTOVER CHECKPOINT FILE FROM AN ABORTED ENTRY RUN
+      * AND, IF THE OPERATOR WANTS TO, RESUMES ENTRY AFTER IT INSTEAD
+      * OF STARTING OVER AT REQUEST #1
+       CHECK-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+      *    AN EMPTY CHECKPOINT FILE STILL OPENS CLEAN - A READ IS
+      *    NEEDED TO CONFIRM A CHECKPOINT RECORD ACTUALLY EXISTS
+      *    BEFORE OFFERING TO RESUME FROM IT. THE FOUND/NOT-FOUND
+      *    DECISION IS MADE BEFORE THE CLOSE, SINCE A SUCCESSFUL
+      *    CLOSE RESETS THE FILE STATUS BACK TO "00" AND WOULD
+      *    ERASE THE AT-END RESULT OTHERWISE
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00" THEN
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY "CHECKPOINT FOUND - RESUME ENTRY FROM LAST "
+                       "CHECKPOINT? (Y/N) " WITH NO ADVANCING
+                   ACCEPT WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER = "Y" OR WS-RESUME-ANSWER = "y"
+                       THEN
+                       PERFORM LOAD-CHECKPOINT
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           EXIT.
+      * RELOADS THE REQUESTS ALREADY CHECKPOINTED SO THE ENTRY LOOP
+      * CAN PICK UP WHERE IT LEFT OFF
+       LOAD-CHECKPOINT.
+           MOVE 2 TO WS-RESUME-FROM.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+                   NOT AT END
+                       SET WS-IDX TO WS-RESUME-FROM
+                       MOVE CHECKPOINT-RECORD TO WS-PROCESSES(WS-IDX)
+                       ADD 1 TO WS-RESUME-FROM
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "RESUMING ENTRY AT REQUEST: " WS-RESUME-FROM.
+           EXIT.
+      * REWRITES THE CHECKPOINT FILE WITH EVERY REQUEST ENTERED SO FAR
+      * SO AN ABORTED RUN CAN RESUME INSTEAD OF RE-KEYING FROM SCRATCH
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING WS-CKPT-IDX FROM 2 BY 1 UNTIL WS-CKPT-IDX >
+           TEMP
+               SET WS-IDX TO WS-CKPT-IDX
+               MOVE WS-PROCESSES(WS-IDX) TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * CLEARS THE CHECKPOINT FILE ONCE ENTRY FINISHES SUCCESSFULLY SO
+      * THE NEXT RUN DOESN'T OFFER TO RESUME A COMPLETED ENTRY SESSION
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+      * BATCH-MODE LOADING OF A QUEUED SHIFT'S WORTH OF REQUESTS FROM
+      * A SEQUENTIAL REQUEST-QUEUE FILE INSTEAD OF OPERATOR ACCEPTS
+       LOAD-QUEUE-FROM-FILE.
+           MOVE ZEROES TO WS-NUM-PROC.
+           OPEN INPUT QUEUE-FILE.
+           IF WS-QUEUE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN QUEUE FILE: " WS-QUEUE-FILE-NAME
+               DISPLAY "FALLING BACK TO ZERO QUEUED REQUESTS"
+           ELSE
+               PERFORM UNTIL WS-QUEUE-STATUS = "10"
+                   OR WS-TABLE-SIZE >= 100
+                   READ QUEUE-FILE
+                       AT END
+                           MOVE "10" TO WS-QUEUE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NUM-PROC
+                           ADD 1 TO WS-TABLE-SIZE
+                           SET WS-IDX TO WS-TABLE-SIZE
+                           MOVE QR-PROCESS TO WS-PROCESSES(WS-IDX)
+                           IF QR-DEVICE = SPACES
+                               MOVE "D01 " TO WS-DEVICE(WS-IDX)
+                           ELSE
+                               MOVE QR-DEVICE TO WS-DEVICE(WS-IDX)
+                           END-IF
+                           IF QR-TYPE = "W" OR QR-TYPE = "w"
+                               MOVE "W" TO WS-TYPE(WS-IDX)
+                           ELSE
+                               MOVE "R" TO WS-TYPE(WS-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+           EXIT.
+      * LOADS THE DRIVE-GEOMETRY PROFILE TABLE FROM data/DRIVEGEO.DAT
+      * SO A DISK MODEL CAN BE LOOKED UP BY NAME INSTEAD OF MAKING
+      * THE OPERATOR RE-TYPE THE CYLINDER COUNT EVERY RUN
+       LOAD-DRIVE-PROFILES.
+           MOVE ZEROES TO WS-DRIVE-COUNT.
+           OPEN INPUT DRIVE-FILE.
+           IF WS-DRIVE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN DRIVE PROFILE FILE: "
+                   WS-DRIVE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-DRIVE-STATUS = "10"
+                   OR WS-DRIVE-COUNT >= 20
+                   READ DRIVE-FILE
+                       AT END
+                           MOVE "10" TO WS-DRIVE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DRIVE-COUNT
+                           SET WS-DRIVE-IDX TO WS-DRIVE-COUNT
+                           MOVE DR-MODEL TO
+                               WS-DRIVE-MODEL(WS-DRIVE-IDX)
+                           MOVE DR-CYLS TO
+                               WS-DRIVE-CYLS(WS-DRIVE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE DRIVE-FILE
+           END-IF.
+           EXIT.
+      * SEARCHES THE LOADED DRIVE-GEOMETRY TABLE FOR WS-DISK-MODEL AND
+      * SETS WS-DRIVE-FOUND/WS-DRIVE-IDX WHEN A MATCHING PROFILE EXISTS
+       LOOKUP-DRIVE-PROFILE.
+           MOVE "N" TO WS-DRIVE-FOUND.
+           PERFORM VARYING WS-DRIVE-IDX FROM 1 BY 1
+               UNTIL WS-DRIVE-IDX > WS-DRIVE-COUNT
+               IF WS-DRIVE-MODEL(WS-DRIVE-IDX) = WS-DISK-MODEL THEN
+                   MOVE "Y" TO WS-DRIVE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT.
        COMPUTE-P.
            PERFORM VARYING TEMP FROM 1 BY 1 UNTIL TEMP >
            WS-NUM-PROC
@@ -53,6 +646,28 @@
            COMPUTE WS-HEAD = WS-RES
            DISPLAY "HEAD MOVEMENT: " WS-RES
            COMPUTE WS-SUM = WS-SUM + WS-HEAD
+           IF WS-HEAD > WS-MAX-SEEK THEN
+               MOVE WS-HEAD TO WS-MAX-SEEK
+           END-IF
+           MOVE WS-DEVICE(WS-IDX + 1) TO WS-CUR-DEVICE
+           MOVE WS-TYPE(WS-IDX + 1) TO WS-CUR-TYPE
+           MOVE WS-HEAD TO WS-TALLY-AMOUNT
+           PERFORM TALLY-DEVICE-THM
+           PERFORM TALLY-TYPE-THM
+           MOVE SPACES TO REPORT-LINE
+           STRING "HEAD MOVEMENT: " DELIMITED BY SIZE
+               WS-RES DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-P1S TO WS-PLOT-CYL
+           PERFORM WRITE-PLOT-POINT
+           PERFORM WRITE-EXPORT-LINE
            END-PERFORM.
+           IF WS-NUM-PROC > 0 THEN
+               COMPUTE WS-AVG-SEEK ROUNDED = WS-SUM / WS-NUM-PROC
+           END-IF.
+           COMPUTE WS-EST-SEEK-TIME ROUNDED =
+               (WS-SUM * WS-SEEK-MS-PER-CYL) +
+               (WS-NUM-PROC * WS-ROTATIONAL-LATENCY-MS).
            EXIT.
        END PROGRAM DISK-SCHEDULING.
