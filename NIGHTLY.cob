@@ -0,0 +1,560 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: RUNS THE SAME SIX-ALGORITHM COMPARISON AS
+      *          COMPARE-DISK-ALGORITHMS AGAINST THE STANDING FCFS
+      *          REQUEST QUEUE WITH NO OPERATOR PRESENT - ALL RUN
+      *          PARAMETERS COME FROM A CONTROL FILE INSTEAD OF ACCEPT,
+      *          AND THE RESULT IS APPENDED TO THE SHARED RUN-HISTORY
+      *          LOG RATHER THAN ONLY DISPLAYED, SO A SCHEDULER (CRON,
+      *          JCL, OR SIMILAR) CAN INVOKE THIS MODULE UNATTENDED
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUEUE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT DRIVE-FILE ASSIGN TO DYNAMIC WS-DRIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRIVE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *    ONE CONTROL RECORD PER RUN - DISK MODEL TO LOOK UP, STARTING
+      *    HEAD, AND PREVIOUS POSITION. A SITE THAT WANTS A DIFFERENT
+      *    QUEUE SERVICED EACH NIGHT REWRITES THIS RECORD BEFORE THE
+      *    SCHEDULER FIRES THIS PROGRAM.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           02  NC-DISK-MODEL PIC X(20).
+           02  NC-START PIC 9(3).
+           02  NC-PREV PIC 9(3).
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           02  QR-PROCESS PIC 9(3).
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE PIC X(200).
+       FD  DRIVE-FILE.
+       01  DRIVE-RECORD.
+           02  DR-MODEL PIC X(20).
+           02  DR-CYLS PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FILE-NAME PIC X(40) VALUE "data/NIGHTLYCTL.DAT".
+       01 WS-CONTROL-STATUS PIC XX VALUE ZEROES.
+       01 WS-QUEUE-FILE-NAME PIC X(40) VALUE "data/FCFSQUE.DAT".
+       01 WS-QUEUE-STATUS PIC XX VALUE ZEROES.
+       01 WS-HISTORY-FILE-NAME PIC X(40) VALUE "logs/RUNHISTORY.LOG".
+       01 WS-HISTORY-STATUS PIC XX VALUE ZEROES.
+       01 WS-RUN-OK PIC X VALUE "Y".
+      * SHARED RUN-HEADER FIELDS (OPERATOR ID, RUN DATE, DISK MODEL)
+       COPY RUNHEAD.
+      * SHARED DRIVE-GEOMETRY PROFILE TABLE
+       COPY DRVGEO.
+       01 WS-CYLINDER PIC 9(3) VALUE ZEROES.
+       01 WS-START PIC 9(3) VALUE ZEROES.
+       01 WS-PREV PIC 9(3) VALUE ZEROES.
+       01 WS-NO-PROC PIC 9(3) VALUE ZEROES.
+       01 I PIC 9(3) VALUE ZEROES.
+       01 J PIC 9(3) VALUE ZEROES.
+       01 K PIC 9(3) VALUE ZEROES.
+       01 TEMP PIC 9(3) VALUE ZEROES.
+       01 WS-HEAD-M PIC 9(4) VALUE ZEROES.
+       01 WS-ALPHA PIC 9(3) VALUE ZEROES.
+       01 WS-START-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-CURRENT PIC 9(3) VALUE ZEROES.
+       01 WS-BEST-DIFF PIC 9(4) VALUE ZEROES.
+       01 WS-BEST-IDX PIC 9(3) VALUE ZEROES.
+       01 WS-DIFF PIC 9(4) VALUE ZEROES.
+      *    RAW (ENTRY-ORDER) REQUESTS - USED AS-IS BY FCFS AND SSTF
+       01 WS-RAW OCCURS 0 TO 100 TIMES DEPENDING ON WS-NO-PROC
+           INDEXED BY WS-RAW-IDX.
+           02 WS-RAW-PROC PIC 9(3) VALUE ZEROES.
+           02 WS-RAW-USED PIC X VALUE "N".
+      *    SORTED REQUESTS (PLUS SENTINELS FOR LOOK-FAMILY ALGORITHMS)
+       01 WS-TABLE-SIZE PIC 9(3) VALUE ZEROES.
+       01 WS-SORTED OCCURS 0 TO 103 TIMES DEPENDING ON WS-TABLE-SIZE
+           INDEXED BY WS-SRT-IDX.
+           02 WS-SORTED-PROC PIC 9(3) VALUE ZEROES.
+      *    RESULT TABLE - ONE ENTRY PER ALGORITHM, RANKED AT THE END
+       01 WS-RESULTS OCCURS 6 TIMES INDEXED BY WS-RES-IDX.
+           02 WS-RESULT-NAME PIC X(10) VALUE SPACES.
+           02 WS-RESULT-THM PIC 9(5) VALUE ZEROES.
+       01 WS-NUM-RESULTS PIC 9 VALUE ZEROES.
+       01 WS-NAME-TEMP PIC X(10) VALUE SPACES.
+       01 WS-THM-TEMP PIC 9(5) VALUE ZEROES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    NO ACCEPT STATEMENTS ANYWHERE IN THIS PROGRAM - EVERY INPUT
+      *    IS SOURCED FROM A FILE SO THE RUN NEVER WAITS ON A TERMINAL
+           MOVE "BATCH" TO WS-OPERATOR-ID.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM READ-CONTROL-RECORD.
+           IF WS-RUN-OK = "Y" THEN
+               PERFORM LOAD-DRIVE-PROFILES
+               PERFORM LOOKUP-DRIVE-PROFILE
+               IF WS-DRIVE-FOUND = "Y" THEN
+                   MOVE WS-DRIVE-CYLS(WS-DRIVE-IDX) TO WS-CYLINDER
+               ELSE
+                   DISPLAY "NIGHTLY BATCH RUN - UNKNOWN DISK MODEL: "
+                       WS-DISK-MODEL
+                   MOVE "N" TO WS-RUN-OK
+               END-IF
+           END-IF.
+           IF WS-RUN-OK = "Y" THEN
+               PERFORM LOAD-QUEUE-FROM-FILE
+               PERFORM BUILD-SORTED-TABLE
+      *        SCAN SENTINEL AND AUTO-COMPUTED FLYBACK COST FOR
+      *        C-SCAN - THE FULL DISK SPAN, A FIXED PROPERTY OF THE
+      *        DISK AND NOT OF THE REQUEST STREAM, THE SAME WAY
+      *        CSAN.COB COMPUTES IT
+               COMPUTE WS-ALPHA = WS-CYLINDER - 1
+               PERFORM FIND-START
+      *        NC-START IS NEVER RE-PROMPTED LIKE THE INTERACTIVE
+      *        PROGRAMS' "YOU EXCEED THE SIZE OF CYLINDER" RETRY LOOP
+      *        DOES, SO A CONTROL RECORD NAMING A STARTING CYLINDER
+      *        OUTSIDE THE RESOLVED DRIVE'S RANGE HAS TO ABANDON THE
+      *        RUN HERE INSTEAD, THE SAME WAY AN UNKNOWN DISK MODEL
+      *        ALREADY DOES ABOVE. (BUILD-SORTED-TABLE ALWAYS SEEDS
+      *        WS-START INTO THE SORTED TABLE BEFORE FIND-START RUNS,
+      *        SO WS-START-IDX CAN NEVER COME BACK 0 - THE ONLY REAL
+      *        OUT-OF-RANGE CHECK IS AGAINST THE CYLINDER COUNT.)
+               IF WS-START >= WS-CYLINDER THEN
+                   DISPLAY "NIGHTLY BATCH RUN - STARTING CYLINDER "
+                       "OUT OF RANGE: " WS-START
+                   MOVE "N" TO WS-RUN-OK
+               END-IF
+           END-IF.
+           IF WS-RUN-OK = "Y" THEN
+               PERFORM RUN-FCFS
+               PERFORM RUN-SSTF
+               IF WS-PREV > WS-START THEN
+                   PERFORM RUN-LOOK-HILO
+                   PERFORM RUN-CLOOK-HILO
+                   PERFORM RUN-CSCAN-HILO
+                   PERFORM RUN-SCAN-HILO
+               ELSE
+                   PERFORM RUN-LOOK-LOHI
+                   PERFORM RUN-CLOOK-LOHI
+                   PERFORM RUN-CSCAN-LOHI
+                   PERFORM RUN-SCAN-LOHI
+               END-IF
+               PERFORM RANK-AND-DISPLAY
+               PERFORM WRITE-HISTORY
+           END-IF.
+           GOBACK.
+      * READS THE ONE-RECORD CONTROL FILE THAT DRIVES THIS UNATTENDED
+      * RUN. ANY PROBLEM OPENING OR READING IT ABANDONS THE RUN CLEANLY
+      * (LOGGED TO THE CONSOLE, NOT LEFT WAITING ON OPERATOR INPUT)
+      * RATHER THAN FALLING BACK TO AN ACCEPT LIKE THE INTERACTIVE
+      * PROGRAMS DO.
+       READ-CONTROL-RECORD.
+           MOVE "Y" TO WS-RUN-OK.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = "00" THEN
+               DISPLAY "NIGHTLY BATCH RUN - UNABLE TO OPEN CONTROL FILE"
+               DISPLAY WS-CONTROL-FILE-NAME
+               MOVE "N" TO WS-RUN-OK
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "NIGHTLY BATCH RUN - CONTROL FILE EMPTY"
+                       MOVE "N" TO WS-RUN-OK
+                   NOT AT END
+                       MOVE NC-DISK-MODEL TO WS-DISK-MODEL
+                       MOVE NC-START TO WS-START
+                       MOVE NC-PREV TO WS-PREV
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           EXIT.
+      * LOADS THE RAW REQUEST QUEUE FROM THE SHARED QUEUE FILE
+       LOAD-QUEUE-FROM-FILE.
+           MOVE ZEROES TO WS-NO-PROC.
+           OPEN INPUT QUEUE-FILE.
+           IF WS-QUEUE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN QUEUE FILE: " WS-QUEUE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-QUEUE-STATUS = "10" OR WS-NO-PROC >= 100
+                   READ QUEUE-FILE
+                       AT END
+                           MOVE "10" TO WS-QUEUE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-NO-PROC
+                           SET WS-RAW-IDX TO WS-NO-PROC
+                           MOVE QR-PROCESS TO WS-RAW-PROC(WS-RAW-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+           EXIT.
+      * LOADS THE DRIVE-GEOMETRY PROFILE TABLE FROM data/DRIVEGEO.DAT
+      * SO THE DISK MODEL NAMED IN THE CONTROL FILE CAN BE RESOLVED TO
+      * A CYLINDER COUNT WITHOUT ASKING ANYONE TO TYPE IT IN
+       LOAD-DRIVE-PROFILES.
+           MOVE ZEROES TO WS-DRIVE-COUNT.
+           OPEN INPUT DRIVE-FILE.
+           IF WS-DRIVE-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN DRIVE PROFILE FILE: "
+                   WS-DRIVE-FILE-NAME
+           ELSE
+               PERFORM UNTIL WS-DRIVE-STATUS = "10"
+                   OR WS-DRIVE-COUNT >= 20
+                   READ DRIVE-FILE
+                       AT END
+                           MOVE "10" TO WS-DRIVE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DRIVE-COUNT
+                           SET WS-DRIVE-IDX TO WS-DRIVE-COUNT
+                           MOVE DR-MODEL TO
+                               WS-DRIVE-MODEL(WS-DRIVE-IDX)
+                           MOVE DR-CYLS TO
+                               WS-DRIVE-CYLS(WS-DRIVE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE DRIVE-FILE
+           END-IF.
+           EXIT.
+      * SEARCHES THE LOADED DRIVE-GEOMETRY TABLE FOR WS-DISK-MODEL AND
+      * SETS WS-DRIVE-FOUND/WS-DRIVE-IDX WHEN A MATCHING PROFILE EXISTS
+       LOOKUP-DRIVE-PROFILE.
+           MOVE "N" TO WS-DRIVE-FOUND.
+           PERFORM VARYING WS-DRIVE-IDX FROM 1 BY 1
+               UNTIL WS-DRIVE-IDX > WS-DRIVE-COUNT
+               IF WS-DRIVE-MODEL(WS-DRIVE-IDX) = WS-DISK-MODEL THEN
+                   MOVE "Y" TO WS-DRIVE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT.
+      * BUILDS A SORTED TABLE WITH LOW/HIGH SENTINELS (0 AND LAST
+      * CYLINDER), THE SAME CONVENTION COMPARE-DISK-ALGORITHMS USES
+       BUILD-SORTED-TABLE.
+           COMPUTE WS-TABLE-SIZE = WS-NO-PROC + 3.
+           MOVE ZERO TO WS-SORTED-PROC(1).
+           COMPUTE TEMP = WS-CYLINDER - 1.
+           MOVE TEMP TO WS-SORTED-PROC(WS-TABLE-SIZE).
+           MOVE WS-START TO WS-SORTED-PROC(2).
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               SET WS-SRT-IDX TO I
+               ADD 2 TO WS-SRT-IDX
+               MOVE WS-RAW-PROC(I) TO WS-SORTED-PROC(WS-SRT-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-TABLE-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J >
+                   (WS-TABLE-SIZE - I)
+                   IF WS-SORTED-PROC(J) > WS-SORTED-PROC(J + 1) THEN
+                       MOVE WS-SORTED-PROC(J) TO TEMP
+                       MOVE WS-SORTED-PROC(J + 1) TO WS-SORTED-PROC(J)
+                       MOVE TEMP TO WS-SORTED-PROC(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           EXIT.
+      * LOCATES THE STARTING HEAD'S INDEX WITHIN THE SORTED TABLE
+       FIND-START.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TABLE-SIZE
+               IF WS-SORTED-PROC(I) IS EQUAL TO WS-START
+                   MOVE I TO WS-START-IDX
+               END-IF
+           END-PERFORM.
+           EXIT.
+      * FCFS: SERVICES REQUESTS IN THE ORDER THEY ARRIVED, NO SORTING
+       RUN-FCFS.
+           MOVE WS-START TO WS-CURRENT.
+           MOVE ZEROES TO WS-HEAD-M.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "FCFS" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               IF WS-RAW-PROC(I) >= WS-CURRENT THEN
+                   COMPUTE WS-DIFF = WS-RAW-PROC(I) - WS-CURRENT
+               ELSE
+                   COMPUTE WS-DIFF = WS-CURRENT - WS-RAW-PROC(I)
+               END-IF
+               ADD WS-DIFF TO WS-RESULT-THM(WS-RES-IDX)
+               MOVE WS-RAW-PROC(I) TO WS-CURRENT
+           END-PERFORM.
+           EXIT.
+      * SSTF: REPEATEDLY JUMPS TO THE CLOSEST UNSERVICED REQUEST
+       RUN-SSTF.
+           MOVE WS-START TO WS-CURRENT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+               SET WS-RAW-IDX TO I
+               MOVE "N" TO WS-RAW-USED(WS-RAW-IDX)
+           END-PERFORM.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SSTF" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM WS-NO-PROC TIMES
+               MOVE 9999 TO WS-BEST-DIFF
+               MOVE ZEROES TO WS-BEST-IDX
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NO-PROC
+                   IF WS-RAW-USED(I) = "N" THEN
+                       IF WS-RAW-PROC(I) >= WS-CURRENT THEN
+                           COMPUTE WS-DIFF = WS-RAW-PROC(I) - WS-CURRENT
+                       ELSE
+                           COMPUTE WS-DIFF = WS-CURRENT - WS-RAW-PROC(I)
+                       END-IF
+                       IF WS-DIFF < WS-BEST-DIFF THEN
+                           MOVE WS-DIFF TO WS-BEST-DIFF
+                           MOVE I TO WS-BEST-IDX
+                       END-IF
+                   END-IF
+               END-PERFORM
+               ADD WS-BEST-DIFF TO WS-RESULT-THM(WS-RES-IDX)
+               MOVE WS-RAW-PROC(WS-BEST-IDX) TO WS-CURRENT
+               MOVE "Y" TO WS-RAW-USED(WS-BEST-IDX)
+           END-PERFORM.
+           EXIT.
+      * LOOK (HILO): DOWN TO THE LOWEST REQUEST, REVERSE, UP TO HIGHEST
+       RUN-LOOK-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 3
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX < WS-TABLE-SIZE - 1 THEN
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I >=
+                   WS-TABLE-SIZE - 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * LOOK (LOHI): UP TO THE HIGHEST REQUEST, REVERSE, DOWN TO LOWEST
+       RUN-LOOK-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >
+               WS-TABLE-SIZE - 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX > 2 THEN
+               COMPUTE K = WS-TABLE-SIZE - 1
+               PERFORM VARYING I FROM K BY -1 UNTIL I <= 2
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * C-LOOK (HILO): DOWN TO LOWEST, THEN JUMPS STRAIGHT TO THE
+      * HIGHEST REMAINING REQUEST (THE JUMP ITSELF IS NOT CHARGED,
+      * THE SAME CONVENTION C-LOOK.COB USES) AND CONTINUES DOWNWARD
+       RUN-CLOOK-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 3
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           COMPUTE K = WS-TABLE-SIZE - 1.
+      *    THE HEAD IS NOW AT THE LOWEST REMAINING REQUEST AND MUST
+      *    JUMP, UNCHARGED FOR NOTHING IN BETWEEN, STRAIGHT TO THE
+      *    HIGHEST REMAINING REQUEST BEFORE THE DOWNWARD SWEEP BACK
+      *    TOWARD START CONTINUES - THE JUMP ITSELF IS STILL REAL HEAD
+      *    TRAVEL AND COUNTS TOWARD THE TOTAL
+           IF WS-START-IDX < K THEN
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(K) - WS-SORTED-PROC(2)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-IF.
+           PERFORM VARYING I FROM K BY -1 UNTIL I <= WS-START-IDX + 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * C-LOOK (LOHI): UP TO HIGHEST, THEN JUMPS STRAIGHT TO THE LOWEST
+      * REMAINING REQUEST AND CONTINUES UPWARD
+       RUN-CLOOK-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-LOOK" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >
+               WS-TABLE-SIZE - 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           COMPUTE K = WS-TABLE-SIZE - 1.
+      *    THE HEAD IS NOW AT THE HIGHEST REMAINING REQUEST AND MUST
+      *    JUMP, UNCHARGED FOR NOTHING IN BETWEEN, STRAIGHT TO THE
+      *    LOWEST REMAINING REQUEST BEFORE THE UPWARD SWEEP BACK TOWARD
+      *    START CONTINUES - THE JUMP ITSELF IS STILL REAL HEAD TRAVEL
+      *    AND COUNTS TOWARD THE TOTAL
+           IF WS-START-IDX > 2 THEN
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(K) - WS-SORTED-PROC(2)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-IF.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I >= WS-START-IDX - 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * C-SCAN (HILO): DOWN TO CYLINDER 0, CIRCULAR FLYBACK TO THE END,
+      * THEN CONTINUES DOWNWARD (WS-ALPHA IS THE AUTO-COMPUTED FLYBACK)
+       RUN-CSCAN-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX < WS-TABLE-SIZE THEN
+               ADD WS-ALPHA TO WS-RESULT-THM(WS-RES-IDX)
+               PERFORM VARYING I FROM WS-TABLE-SIZE BY -1 UNTIL I <=
+                   WS-START-IDX + 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * C-SCAN (LOHI): UP TO THE LAST CYLINDER, CIRCULAR FLYBACK TO
+      * CYLINDER 0, THEN CONTINUES UPWARD
+       RUN-CSCAN-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "C-SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >=
+               WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           IF WS-START-IDX > 1 THEN
+               ADD WS-ALPHA TO WS-RESULT-THM(WS-RES-IDX)
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-START-IDX - 1
+                   COMPUTE WS-HEAD-M =
+                       WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+                   ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+               END-PERFORM
+           END-IF.
+           EXIT.
+      * SCAN (HILO): DOWN TO CYLINDER 0, REVERSE, RIDE ALL THE WAY
+      * BACK UP TO THE LAST CYLINDER - NO FLYBACK
+       RUN-SCAN-HILO.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY -1 UNTIL I < 2
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * SCAN (LOHI): UP TO THE LAST CYLINDER, REVERSE, RIDE ALL THE
+      * WAY BACK DOWN TO CYLINDER 0 - NO FLYBACK
+       RUN-SCAN-LOHI.
+           ADD 1 TO WS-NUM-RESULTS.
+           SET WS-RES-IDX TO WS-NUM-RESULTS.
+           MOVE "SCAN" TO WS-RESULT-NAME(WS-RES-IDX).
+           MOVE ZEROES TO WS-RESULT-THM(WS-RES-IDX).
+           PERFORM VARYING I FROM WS-START-IDX BY 1 UNTIL I >=
+               WS-TABLE-SIZE
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I + 1) - WS-SORTED-PROC(I)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           PERFORM VARYING I FROM WS-TABLE-SIZE BY -1 UNTIL I <= 1
+               COMPUTE WS-HEAD-M =
+                   WS-SORTED-PROC(I) - WS-SORTED-PROC(I - 1)
+               ADD WS-HEAD-M TO WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * RANKS THE COLLECTED RESULTS ASCENDING BY THM AND DISPLAYS THEM
+      * (THE CONSOLE OUTPUT IS FOR WHEN THIS IS RUN BY HAND TO TEST
+      * THE CONTROL FILE - AN UNATTENDED SCHEDULER RUN HAS NOTHING
+      * WATCHING THIS, WHICH IS WHY WRITE-HISTORY BELOW ALSO RECORDS IT)
+       RANK-AND-DISPLAY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-NUM-RESULTS
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J >
+                   (WS-NUM-RESULTS - I)
+                   SET WS-RES-IDX TO J
+                   IF WS-RESULT-THM(J) > WS-RESULT-THM(J + 1) THEN
+                       MOVE WS-RESULT-NAME(J) TO WS-NAME-TEMP
+                       MOVE WS-RESULT-NAME(J + 1) TO WS-RESULT-NAME(J)
+                       MOVE WS-NAME-TEMP TO WS-RESULT-NAME(J + 1)
+                       MOVE WS-RESULT-THM(J) TO WS-THM-TEMP
+                       MOVE WS-RESULT-THM(J + 1) TO WS-RESULT-THM(J)
+                       MOVE WS-THM-TEMP TO WS-RESULT-THM(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           DISPLAY "NIGHTLY BATCH RUN - RANK  ALGORITHM  TOTAL HEAD "
+               "MOVEMENT".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-RESULTS
+               SET WS-RES-IDX TO I
+               DISPLAY I "     " WS-RESULT-NAME(WS-RES-IDX) "      "
+                   WS-RESULT-THM(WS-RES-IDX)
+           END-PERFORM.
+           EXIT.
+      * APPENDS THE WINNING ALGORITHM AND ITS THM TO THE SHARED
+      * RUN-HISTORY LOG SO THIS UNATTENDED RUN LEAVES THE SAME KIND OF
+      * TRAIL AN INTERACTIVE RUN WOULD, EVEN THOUGH NO OPERATOR SAW IT
+       WRITE-HISTORY.
+           SET WS-RES-IDX TO 1.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35" THEN
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE SPACES TO HISTORY-LINE.
+           STRING "NIGHTLY" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RUN-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               WS-RUN-DAY DELIMITED BY SIZE
+               "  OPERATOR: " DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               "  DISK MODEL: " DELIMITED BY SIZE
+               WS-DISK-MODEL DELIMITED BY SIZE
+               "  CYLINDERS: " DELIMITED BY SIZE
+               WS-CYLINDER DELIMITED BY SIZE
+               "  REQUESTS: " DELIMITED BY SIZE
+               WS-NO-PROC DELIMITED BY SIZE
+               "  BEST POLICY: " DELIMITED BY SIZE
+               WS-RESULT-NAME(WS-RES-IDX) DELIMITED BY SIZE
+               "  BEST THM: " DELIMITED BY SIZE
+               WS-RESULT-THM(WS-RES-IDX) DELIMITED BY SIZE
+               INTO HISTORY-LINE.
+           WRITE HISTORY-LINE.
+           CLOSE HISTORY-FILE.
+           EXIT.
+       END PROGRAM NIGHTLY-BATCH-RUN.
